@@ -0,0 +1,639 @@
+       identification division.
+         program-id. emp-maint.
+         author. Simon Vargas.
+         date-written. August 13, 2024.
+
+      *
+      *--------------------------------------------------------*
+      * proj: section 15.4 - Employee Report Program (companion)
+      * desc: Batch maintenance run for emp.dat - applies a file of
+      *       add/update/deactivate transactions against the current
+      *       employee master and writes a new master file. This is
+      *       the classic sequential match/merge: both the master and
+      *       the transactions are processed in ascending IN-EMPNO
+      *       order, so the transaction file is sorted here the same
+      *       way emp-report sorts emp.dat for its control breaks.
+      *    Files:
+      *          *TRANS-FILE  - Raw maintenance transactions (unsorted)
+      *          *SORTED-TRANS - Work file, TRANS-FILE sorted by empno
+      *          *OLDMST      - Current employee master (emp.dat)
+      *          *NEWMST      - New employee master this run produces
+      *          *MAINTLOG    - One line per transaction applied or
+      *                         rejected, plus a run totals trailer
+      *    Each transaction carries a one-byte code:
+      *          A - add a new employee (empno must not already exist)
+      *          U - update an existing employee (blank/zero fields in
+      *              the transaction mean "leave this field alone")
+      *          D - deactivate an existing employee (sets IN-STATUS
+      *              to 'I'; the record stays on file, just inactive)
+      *    Operations promotes NEWDD to be next run's EMPDD once this
+      *    run's MAINTLOG trailer shows a clean reconciliation.
+      * Note: This program does not have any exception handling for
+      *       simplicity purposes.
+      * mods:
+      *   2024-08-13  SV  Initial version - add/update/deactivate
+      *                   maintenance run against emp.dat.
+      *   2024-08-28  SV  Review fixes: widened WS-MATCH-KEYS to 7
+      *                   digits so the WS-HIGH-EMPNO sentinel can no
+      *                   longer collide with a real empno 999999;
+      *                   H020-APPLY-MATCHING-TRANS now rejects an
+      *                   unrecognized TRN-CODE via K000-WRITE-REJ-LOG
+      *                   instead of silently dropping it; WS-TRN-REC-
+      *                   CNT is now incremented once per transaction
+      *                   actually read (D010-READ-TRN-REC) instead of
+      *                   being computed as the sum of the other
+      *                   counters, so the MAINTLOG trailer can catch a
+      *                   dropped transaction instead of always
+      *                   balancing by construction; and the reject-
+      *                   reason placeholder MOVEs ahead of STRING
+      *                   without POINTER now move SPACES, matching
+      *                   their actual intent.
+      *   2024-08-29  SV  Review fixes: I010-ROUTE-NEW now loops over
+      *                   SORTED-TRANS the same way H020-APPLY-MATCHING-
+      *                   TRANS does, so a second ADD transaction for a
+      *                   brand-new empno is rejected as a duplicate
+      *                   instead of writing two NEWMST records with
+      *                   the same EMPNO; MAINT-TRL-LINE now carries an
+      *                   MTL-MSG flag, computed by J015-CHK-RECONCILED
+      *                   the same way emp-report's H020-CHK-RECONCILED
+      *                   flags TRL-LINE, so operations gets an actual
+      *                   RECONCILED OK/RECONCILIATION ERROR signal
+      *                   instead of five raw counts to add up by hand.
+      *--------------------------------------------------------*
+
+       environment division.
+       input-output section.
+       file-control.
+      * file-names below are DD-names resolved from the environment
+      * at run time, same convention emp-report uses for its files.
+           select TRANS-FILE assign to 'TRNDD'
+               organization is line sequential
+               file status is WS-TFILE-ST.
+
+           select SORT-FILE assign to 'sortwk1'.
+
+           select SORTED-TRANS assign to 'SRTTDD'
+               organization is line sequential
+               file status is WS-SFILE-ST.
+
+           select OLDMST assign to 'OLDDD'
+               organization is line sequential
+               file status is WS-OFILE-ST.
+
+           select NEWMST assign to 'NEWDD'
+               organization is line sequential
+               file status is WS-NFILE-ST.
+
+           select MAINTLOG assign to 'LOGDD'
+               organization is line sequential
+               file status is WS-LFILE-ST.
+
+       data division.
+       file section.
+       fd  TRANS-FILE.
+       01  RAW-TRN-REC               pic x(149).
+
+       sd  SORT-FILE.
+       01  SRT-TRN-REC.
+           05 FILLER                 pic x(01).
+           05 SRT-TRN-EMPNO          pic 9(06).
+           05 FILLER                 pic x(142).
+
+      * transaction record - same 149-byte width as IN-EMPREC, with
+      * its own TRN- prefixed field names (see emprec.cpy for why two
+      * copies of the same layout need distinct names in one program).
+       fd  SORTED-TRANS.
+       01  TRN-REC.
+           05  TRN-CODE              PIC X(01).
+               88  TRN-ADD                   VALUE 'A'.
+               88  TRN-UPDATE                VALUE 'U'.
+               88  TRN-DEACTIVATE            VALUE 'D'.
+           05  TRN-EMPNO             PIC 9(6).
+           05  TRN-FIRSTNAME         PIC X(12).
+           05  TRN-MIDINIT           PIC X(01).
+           05  TRN-LASTNAME          PIC X(17).
+           05  TRN-WORKDEPT          PIC X(03).
+           05  TRN-PHONENO           PIC 9(03).
+           05  TRN-HIREDATE          PIC 9(08).
+           05  TRN-JOBTY             PIC X(08).
+           05  TRN-EDLEVEL           PIC 9(02).
+           05  TRN-SEX               PIC X(01).
+           05  TRN-BIRTHDATE         PIC 9(08).
+           05  TRN-SALARY            PIC 9(07)V99.
+           05  TRN-BONUS             PIC 9(07)V99.
+           05  TRN-COMM              PIC 9(07)V99.
+           05  TRN-ADD-INFO          PIC X(48).
+           05  FILLER                PIC X(04).
+
+       fd  OLDMST.
+           copy emprec.
+
+       fd  NEWMST.
+       01  new-mst-rec               pic x(149).
+
+       fd  MAINTLOG.
+       01  log-file-rec              pic x(120).
+
+       working-storage section.
+
+       01  WS-SWITCHES.
+           05 WS-OLD-EOF-SW          PIC X(01) VALUE 'N'.
+              88 OLD-EOF                       VALUE 'Y'.
+              88 OLD-NOT-EOF                   VALUE 'N'.
+           05 WS-TRN-EOF-SW          PIC X(01) VALUE 'N'.
+              88 TRN-EOF                       VALUE 'Y'.
+              88 TRN-NOT-EOF                   VALUE 'N'.
+           05 WS-NEW-ADDED-SW        PIC X(01) VALUE 'N'.
+              88 NEW-ALREADY-ADDED             VALUE 'Y'.
+              88 NEW-NOT-YET-ADDED             VALUE 'N'.
+
+       01  WS-TEMP-PGM-VALS.
+           05 WS-TFILE-ST            PIC 9(02) VALUE ZEROES.
+           05 WS-SFILE-ST            PIC 9(02) VALUE ZEROES.
+           05 WS-OFILE-ST            PIC 9(02) VALUE ZEROES.
+           05 WS-NFILE-ST            PIC 9(02) VALUE ZEROES.
+           05 WS-LFILE-ST            PIC 9(02) VALUE ZEROES.
+
+      * match keys - the high-value sentinel lets one EVALUATE drive
+      * the whole merge, since an exhausted file just never compares
+      * low to anything real again. widened to 7 digits so the
+      * sentinel 9999999 falls outside the 6-digit IN-EMPNO/TRN-EMPNO
+      * domain - a real employee numbered 999999 must not compare
+      * equal to "file exhausted".
+       01  WS-MATCH-KEYS.
+           05 WS-OLD-EMPNO           PIC 9(07) VALUE ZEROES.
+           05 WS-TRN-EMPNO           PIC 9(07) VALUE ZEROES.
+           05 WS-HIGH-EMPNO          PIC 9(07) VALUE 9999999.
+           05 WS-NEW-EMPNO           PIC 9(07) VALUE ZEROES.
+
+       01  WS-COUNTERS.
+           05 WS-TRN-REC-CNT         PIC 9(05) VALUE ZEROES.
+           05 WS-ADD-REC-CNT         PIC 9(05) VALUE ZEROES.
+           05 WS-UPD-REC-CNT         PIC 9(05) VALUE ZEROES.
+           05 WS-DEACT-REC-CNT       PIC 9(05) VALUE ZEROES.
+           05 WS-REJECT-REC-CNT      PIC 9(05) VALUE ZEROES.
+
+       01  WS-REJECT-INFO.
+           05 WS-REJ-REASON          PIC X(30) VALUE SPACES.
+
+      * staging copy of the master record currently being written to
+      * NEWMST - built either unchanged from the old master, overlaid
+      * with update fields, or built fresh from an add transaction.
+       01  WS-MST-REC.
+           05  MST-EMPNO             PIC 9(6).
+           05  MST-FIRSTNAME         PIC X(12).
+           05  MST-MIDINIT           PIC X(01).
+           05  MST-LASTNAME          PIC X(17).
+           05  MST-WORKDEPT          PIC X(03).
+           05  MST-PHONENO           PIC 9(03).
+           05  MST-HIREDATE          PIC 9(08).
+           05  MST-JOBTY             PIC X(08).
+           05  MST-EDLEVEL           PIC 9(02).
+           05  MST-SEX               PIC X(01).
+           05  MST-BIRTHDATE         PIC 9(08).
+           05  MST-SALARY            PIC 9(07)V99.
+           05  MST-BONUS             PIC 9(07)V99.
+           05  MST-COMM              PIC 9(07)V99.
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  MST-STATUS            PIC X(01).
+               88  MST-ACTIVE                VALUE 'A' ' '.
+               88  MST-INACTIVE              VALUE 'I'.
+           05  MST-ADD               PIC X(48).
+           05  FILLER                PIC X(03) VALUE SPACES.
+
+       01  LOG-HEAD1.
+           05 FILLER                 PIC X(30) VALUE SPACES.
+           05 FILLER                 PIC X(40)
+                                      VALUE 'EMPLOYEE MAINTENANCE LOG'.
+           05 FILLER                 PIC X(30) VALUE SPACES.
+
+       01  LOG-COLHEAD.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE 'EMPNO'.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'ACTION'.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(30) VALUE 'REASON'.
+           05 FILLER                 PIC X(42) VALUE SPACES.
+
+       01  LOG-LINE.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 LOG-EMPNO              PIC Z(06).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 LOG-ACTION             PIC X(10).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 LOG-REASON             PIC X(30).
+           05 FILLER                 PIC X(44) VALUE SPACES.
+
+      * run totals trailer - same reconciliation idea as emp-report's
+      * TRL-LINE: transactions read must equal added + updated +
+      * deactivated + rejected, flagged the same way TRL-LINE-MSG
+      * flags emp-report's trailer so operations doesn't have to add
+      * the four counts up by hand.
+       01  MAINT-TRL-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(18)
+                                        VALUE 'TRANSACTIONS READ='.
+           05 MTL-TRN-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(07) VALUE 'ADDED='.
+           05 MTL-ADD-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(09) VALUE 'UPDATED='.
+           05 MTL-UPD-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'DEACTIVATED='.
+           05 MTL-DEACT-COUNT        PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'REJECTED='.
+           05 MTL-REJ-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 MTL-MSG                PIC X(21) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+
+       procedure division.
+       declaratives
+       decl-transfile section.
+           use after error procedure on TRANS-FILE.
+       transfile-error.
+           display 'Transaction file error - ', WS-TFILE-ST.
+
+       decl-sortedtrans section.
+           use after error procedure on SORTED-TRANS.
+       sortedtrans-error.
+           display 'Sorted transaction file error - ', WS-SFILE-ST.
+
+       decl-oldmst section.
+           use after error procedure on OLDMST.
+       oldmst-error.
+           display 'Old master file error - ', WS-OFILE-ST.
+
+       decl-newmst section.
+           use after error procedure on NEWMST.
+       newmst-error.
+           display 'New master file error - ', WS-NFILE-ST.
+
+       decl-maintlog section.
+           use after error procedure on MAINTLOG.
+       maintlog-error.
+           display 'Maintenance log file error - ', WS-LFILE-ST.
+       end declaratives.
+
+      * Core business logic of the program.
+       0000-core-business-logic.
+           perform a000-init-vals
+           perform b000-open-files
+           perform f000-proc-mtch-mrge
+           perform j000-prnt-totals
+           perform x000-clse-file
+           stop run.
+      *     *--------------------------------------------------------*
+       a000-init-vals section.
+       a010-init-tmp-vals.
+           initialize ws-counters, ws-match-keys, ws-mst-rec,
+                    ws-reject-info
+           move 9999999 to WS-HIGH-EMPNO.
+      *     *--------------------------------------------------------*
+       a099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+
+      *     *--------------------------------------------------------*
+      *   This section sorts the raw transactions by employee number
+      *   into SORTED-TRANS and opens the master/log files, then
+      *   primes the merge with the first record off each input file.
+       b000-open-files section.
+       b010-sort-trans.
+           sort SORT-FILE on ascending key SRT-TRN-EMPNO
+                using TRANS-FILE
+                giving SORTED-TRANS.
+       b020-open-files.
+           open input OLDMST
+                      SORTED-TRANS
+                output NEWMST
+                       MAINTLOG.
+       b030-write-log-hdrs.
+           write log-file-rec from LOG-HEAD1
+           write log-file-rec from LOG-COLHEAD.
+       b040-prime-old.
+           perform c010-read-old-rec.
+       b050-prime-trn.
+           perform d010-read-trn-rec.
+      *     *--------------------------------------------------------*
+       b099-exit.
+           exit.
+
+      *    this section reads one OLDMST record and sets the old-side
+      *    match key, or sets the key to the high sentinel at end of
+      *    file so the merge just keeps draining SORTED-TRANS.
+       c000-read-old section.
+       c010-read-old-rec.
+           read OLDMST
+                at end
+                   set OLD-EOF to true
+                   move WS-HIGH-EMPNO to WS-OLD-EMPNO
+                not at end
+                   move IN-EMPNO to WS-OLD-EMPNO
+           end-read.
+      *     *--------------------------------------------------------*
+       c099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section reads one SORTED-TRANS record and sets the
+      *    transaction-side match key, same high-sentinel convention
+      *    as c000-read-old above.
+       d000-read-trn section.
+       d010-read-trn-rec.
+           read SORTED-TRANS
+                at end
+                   set TRN-EOF to true
+                   move WS-HIGH-EMPNO to WS-TRN-EMPNO
+                not at end
+                   move TRN-EMPNO to WS-TRN-EMPNO
+                   add +1 to WS-TRN-REC-CNT
+           end-read.
+      *     *--------------------------------------------------------*
+       d099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    main sequential match/merge - drives until both the old
+      *    master and the transaction file are exhausted. an empno
+      *    only on the old master is carried forward unchanged; an
+      *    empno on both is a match (update/deactivate/duplicate-add);
+      *    an empno only on transactions is an add (or a not-found
+      *    reject for update/deactivate).
+       f000-proc-mtch-mrge section.
+       f010-mtch-loop.
+           perform until OLD-EOF and TRN-EOF
+              evaluate true
+                 when WS-OLD-EMPNO < WS-TRN-EMPNO
+                    perform g000-carry-fwd-old
+                 when WS-OLD-EMPNO = WS-TRN-EMPNO
+                    perform h000-apply-to-old
+                 when other
+                    perform i000-apply-new
+              end-evaluate
+           end-perform.
+      *     *--------------------------------------------------------*
+       f099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    no transaction touches this employee - copy the old master
+      *    record forward to NEWMST unchanged.
+       g000-carry-fwd-old section.
+       g010-move-old-to-mst.
+           move in-empno      to MST-EMPNO
+           move in-firstname  to MST-FIRSTNAME
+           move in-midinit    to MST-MIDINIT
+           move in-lastname   to MST-LASTNAME
+           move in-workdept   to MST-WORKDEPT
+           move in-phoneno    to MST-PHONENO
+           move in-hiredate   to MST-HIREDATE
+           move in-jobty      to MST-JOBTY
+           move in-edlevel    to MST-EDLEVEL
+           move in-sex        to MST-SEX
+           move in-birthdate  to MST-BIRTHDATE
+           move in-salary     to MST-SALARY
+           move in-bonus      to MST-BONUS
+           move in-comm       to MST-COMM
+           move in-status     to MST-STATUS
+           move in-add        to MST-ADD.
+       g020-write-mst.
+           write new-mst-rec from WS-MST-REC.
+       g030-read-next-old.
+           perform c010-read-old-rec.
+      *     *--------------------------------------------------------*
+       g099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    the transaction and the old master agree on empno - an add
+      *    transaction against an existing empno is rejected as a
+      *    duplicate; update and deactivate are applied to the old
+      *    record. several transactions can target the same empno, so
+      *    this keeps consuming SORTED-TRANS until the key changes,
+      *    then writes the (possibly modified) record once and moves
+      *    the old master on.
+       h000-apply-to-old section.
+       h010-move-old-to-mst.
+           perform g010-move-old-to-mst.
+       h020-apply-matching-trans.
+           perform until WS-TRN-EMPNO not = WS-OLD-EMPNO
+              evaluate true
+                 when TRN-ADD
+                    move spaces to WS-REJ-REASON
+                    string 'EMPNO ALREADY ON FILE' delimited by size
+                           into WS-REJ-REASON
+                    end-string
+                    perform k000-write-rej-log
+                 when TRN-UPDATE
+                    perform h030-apply-update
+                 when TRN-DEACTIVATE
+                    perform h040-apply-deactivate
+                 when other
+                    move spaces to WS-REJ-REASON
+                    string 'INVALID TRANSACTION CODE' delimited by size
+                           into WS-REJ-REASON
+                    end-string
+                    perform k000-write-rej-log
+              end-evaluate
+              perform d010-read-trn-rec
+           end-perform.
+       h050-write-mst.
+           write new-mst-rec from WS-MST-REC.
+       h060-read-next-old.
+           perform c010-read-old-rec.
+      *     *--------------------------------------------------------*
+       h099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    overlays any supplied (non-blank/non-zero) transaction
+      *    field onto the staged master record - a blank or zero
+      *    field on the transaction means "leave this field alone".
+      *    this is its own section (not part of h000-apply-to-old)
+      *    since it is reached only via an explicit paragraph-name
+      *    perform from h020's inner loop, never by falling through.
+       h030-apply-update section.
+       h031-ovly-fields.
+           if TRN-FIRSTNAME not = spaces
+              move TRN-FIRSTNAME to MST-FIRSTNAME
+           end-if
+           if TRN-MIDINIT not = space
+              move TRN-MIDINIT to MST-MIDINIT
+           end-if
+           if TRN-LASTNAME not = spaces
+              move TRN-LASTNAME to MST-LASTNAME
+           end-if
+           if TRN-WORKDEPT not = spaces
+              move TRN-WORKDEPT to MST-WORKDEPT
+           end-if
+           if TRN-PHONENO not = zeroes
+              move TRN-PHONENO to MST-PHONENO
+           end-if
+           if TRN-HIREDATE not = zeroes
+              move TRN-HIREDATE to MST-HIREDATE
+           end-if
+           if TRN-JOBTY not = spaces
+              move TRN-JOBTY to MST-JOBTY
+           end-if
+           if TRN-EDLEVEL not = zeroes
+              move TRN-EDLEVEL to MST-EDLEVEL
+           end-if
+           if TRN-SEX not = space
+              move TRN-SEX to MST-SEX
+           end-if
+           if TRN-BIRTHDATE not = zeroes
+              move TRN-BIRTHDATE to MST-BIRTHDATE
+           end-if
+           if TRN-SALARY not = zeroes
+              move TRN-SALARY to MST-SALARY
+           end-if
+           if TRN-BONUS not = zeroes
+              move TRN-BONUS to MST-BONUS
+           end-if
+           if TRN-COMM not = zeroes
+              move TRN-COMM to MST-COMM
+           end-if
+           if TRN-ADD-INFO not = spaces
+              move TRN-ADD-INFO to MST-ADD
+           end-if
+           move 'UPDATED   ' to LOG-ACTION
+           move MST-EMPNO    to LOG-EMPNO
+           move spaces       to LOG-REASON
+           add +1 to WS-UPD-REC-CNT
+           write log-file-rec from LOG-LINE.
+      *     *--------------------------------------------------------*
+       h039-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    sets the staged master record's status byte to inactive.
+      *    its own section for the same reason as h030-apply-update
+      *    above - reached only by an explicit paragraph perform.
+       h040-apply-deactivate section.
+       h041-set-inactive.
+           set MST-INACTIVE to true
+           move 'DEACTIVATE' to LOG-ACTION
+           move MST-EMPNO    to LOG-EMPNO
+           move spaces       to LOG-REASON
+           add +1 to WS-DEACT-REC-CNT
+           write log-file-rec from LOG-LINE.
+      *     *--------------------------------------------------------*
+       h049-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    no old master record at this empno - an add transaction
+      *    builds a brand new active record; update/deactivate against
+      *    an empno that was never on file is a not-found reject. same
+      *    as h020-apply-matching-trans, several transactions can carry
+      *    this same new empno, so this keeps consuming SORTED-TRANS
+      *    until the key changes rather than routing just one record -
+      *    a second ADD against the empno it just built is rejected as
+      *    a duplicate the same way h020 rejects an ADD against OLDMST.
+       i000-apply-new section.
+       i010-route-new.
+           move WS-TRN-EMPNO to WS-NEW-EMPNO
+           set NEW-NOT-YET-ADDED to true
+           perform until WS-TRN-EMPNO not = WS-NEW-EMPNO
+              evaluate true
+                 when TRN-ADD and NEW-NOT-YET-ADDED
+                    perform i020-build-new-mst
+                    set NEW-ALREADY-ADDED to true
+                 when TRN-ADD
+                    move spaces to WS-REJ-REASON
+                    string 'EMPNO ALREADY ON FILE' delimited by size
+                           into WS-REJ-REASON
+                    end-string
+                    perform k000-write-rej-log
+                 when other
+                    move spaces to WS-REJ-REASON
+                    string 'EMPNO NOT ON FILE' delimited by size
+                           into WS-REJ-REASON
+                    end-string
+                    perform k000-write-rej-log
+              end-evaluate
+              perform d010-read-trn-rec
+           end-perform.
+      *     *--------------------------------------------------------*
+       i099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    builds a new active master record from the add transaction
+      *    and writes it straight through to NEWMST. its own section,
+      *    same reason as h030/h040/k000 above - reached only by an
+      *    explicit paragraph perform from i010, never by fall-through.
+       i020-build-new-mst section.
+       i021-move-fields.
+           move TRN-EMPNO     to MST-EMPNO
+           move TRN-FIRSTNAME to MST-FIRSTNAME
+           move TRN-MIDINIT   to MST-MIDINIT
+           move TRN-LASTNAME  to MST-LASTNAME
+           move TRN-WORKDEPT  to MST-WORKDEPT
+           move TRN-PHONENO   to MST-PHONENO
+           move TRN-HIREDATE  to MST-HIREDATE
+           move TRN-JOBTY     to MST-JOBTY
+           move TRN-EDLEVEL   to MST-EDLEVEL
+           move TRN-SEX       to MST-SEX
+           move TRN-BIRTHDATE to MST-BIRTHDATE
+           move TRN-SALARY    to MST-SALARY
+           move TRN-BONUS     to MST-BONUS
+           move TRN-COMM      to MST-COMM
+           move TRN-ADD-INFO  to MST-ADD
+           set MST-ACTIVE     to true
+           write new-mst-rec from WS-MST-REC
+           move 'ADDED     ' to LOG-ACTION
+           move MST-EMPNO    to LOG-EMPNO
+           move spaces       to LOG-REASON
+           add +1 to WS-ADD-REC-CNT
+           write log-file-rec from LOG-LINE.
+      *     *--------------------------------------------------------*
+       i029-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    writes a rejected-transaction log line and rolls it into
+      *    the reject count - shared by the duplicate-add and the
+      *    not-found-on-file rejection paths above. its own section,
+      *    same reason as h030/h040 - it is performed by paragraph
+      *    name from both h020 and i010, never reached by fall-through.
+       k000-write-rej-log section.
+       k010-write-rej-log.
+           move 'REJECTED  ' to LOG-ACTION
+           move TRN-EMPNO    to LOG-EMPNO
+           move WS-REJ-REASON to LOG-REASON
+           add +1 to WS-REJECT-REC-CNT
+           write log-file-rec from LOG-LINE.
+      *     *--------------------------------------------------------*
+       k099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section writes the run totals trailer to MAINTLOG so
+      *    operations can confirm a clean run: transactions read must
+      *    equal added + updated + deactivated + rejected.
+       j000-prnt-totals section.
+       j010-move-totals.
+           move WS-TRN-REC-CNT   to MTL-TRN-COUNT
+           move WS-ADD-REC-CNT   to MTL-ADD-COUNT
+           move WS-UPD-REC-CNT   to MTL-UPD-COUNT
+           move WS-DEACT-REC-CNT to MTL-DEACT-COUNT
+           move WS-REJECT-REC-CNT to MTL-REJ-COUNT.
+       j015-chk-reconciled.
+           if WS-TRN-REC-CNT = WS-ADD-REC-CNT + WS-UPD-REC-CNT
+                              + WS-DEACT-REC-CNT + WS-REJECT-REC-CNT
+              move 'RECONCILED OK' to MTL-MSG
+           else
+              move 'RECONCILIATION ERROR' to MTL-MSG
+           end-if.
+       j020-write-totals.
+           write log-file-rec from MAINT-TRL-LINE.
+      *     *--------------------------------------------------------*
+       j099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section closes the files used by the program.
+       x000-clse-file section.
+       x010-close-files.
+           close OLDMST
+                 SORTED-TRANS
+                 NEWMST
+                 MAINTLOG.
+
+       x099-exit.
+           exit.
