@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------*
+      * EMPREC   - Employee master record layout (emp.dat).
+      *            Shared by emp-report and emp-maint so both programs
+      *            read/write the same 149-byte record.
+      *
+      *            IN-STATUS reuses one byte of what used to be trailing
+      *            filler so existing emp.dat records (written before
+      *            the status byte existed) still read in as spaces,
+      *            which IN-ACTIVE treats the same as 'A'.
+      *----------------------------------------------------------------*
+       01  IN-EMPREC.
+           05  IN-EMPNO           PIC 9(6).
+           05  IN-FIRSTNAME       PIC X(12).
+           05  IN-MIDINIT         PIC X(01).
+           05  IN-LASTNAME        PIC X(17).
+           05  IN-WORKDEPT        PIC X(03).
+           05  IN-PHONENO         PIC 9(03).
+           05  IN-HIREDATE        PIC 9(08).
+           05  IN-JOBTY           PIC X(08).
+           05  IN-EDLEVEL         PIC 9(02).
+           05  IN-SEX             PIC X(01).
+           05  IN-BIRTHDATE       PIC 9(08).
+           05  IN-SALARY          PIC 9(07)V99.
+           05  IN-BONUS           PIC 9(07)V99.
+           05  IN-COMM            PIC 9(07)V99.
+           05  FILLER             PIC X(01).
+           05  IN-STATUS          PIC X(01).
+               88  IN-ACTIVE              VALUE 'A' ' '.
+               88  IN-INACTIVE            VALUE 'I'.
+           05  IN-ADD             PIC X(48).
+           05  FILLER             PIC X(03).
