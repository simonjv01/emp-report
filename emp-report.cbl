@@ -2,57 +2,315 @@
          program-id. emp-report.
          author. Simon Vargas.
          date-written. June 10, 2024.
-       
-      * 
+
+      *
       *--------------------------------------------------------*
       * proj: section 15.4 - Employee Report Program
-      * desc: This program demonstates the following concepts: 
+      * desc: This program demonstates the following concepts:
       *       - COBOL STRING statement
       *       - COBOL UNSTRING statement
       *       - COBOL INSPECT statement
       *       - COBOL REFERENCE modification
+      *       - COBOL SORT statement (department control break)
       *    Files:
       *          *INPUT-FILE - Employee data input file(Sequential)
-      *          *OUTPUT-FILE - Monthly employee report output file)       
+      *          *SORTED-FILE - Work file, INPUT-FILE sorted by dept
+      *          *OUTPUT-FILE - Monthly employee report output file)
       * Note: This program does not have any exception handling for
       *       simplicity purposes.
+      * mods:
+      *   2024-07-02  SV  Added department control-break subtotals
+      *                   and a grand total; program now actually
+      *                   sorts emp.dat by IN-WORKDEPT and writes the
+      *                   headers/detail/total lines it builds.
+      *   2024-07-09  SV  Added TRL-LINE batch reconciliation trailer
+      *                   (records read/written/skipped) written by
+      *                   H000-PRNT-TRAILER ahead of X000-CLSE-FILE.
+      *   2024-07-16  SV  Added COMP-FILE, a second report that shows
+      *                   salary/bonus/comm/total-compensation by
+      *                   employee with department and grand totals.
+      *   2024-07-23  SV  Added D020-VALID-RECD ahead of E000-PRNT-REPT:
+      *                   sex code, ed level and hire/birth dates are
+      *                   now validated and failing records go to
+      *                   REJECT-FILE and WS-SKIP-REC instead of
+      *                   printing. Note above is now out of date.
+      *   2024-07-30  SV  INPUT-FILE/SORTED-FILE/OUTPUT-FILE/COMP-FILE/
+      *                   REJECT-FILE now ASSIGN TO DD-names resolved
+      *                   from the environment at run time instead of
+      *                   a hardcoded workstation path.
+      *   2024-08-06  SV  Added SENIORITY-FILE: a third report, sorted
+      *                   by IN-HIREDATE, showing age/years-of-service
+      *                   as of WS-TDY-DTE and a retirement-eligibility
+      *                   flag off the RETAGE environment variable.
+      *   2024-08-13  SV  Added restart/checkpoint support to the main
+      *                   read loop: CHKPT-FILE (DD-name CHKDD) is
+      *                   rewritten every WS-CHKPT-INTRVL records read
+      *                   (set by the CHKINT environment variable, or
+      *                   every 100 by default) with the records read/
+      *                   written/skipped so far, the last empno
+      *                   processed, and the in-flight department
+      *                   control-break and grand-total figures.
+      *                   Setting RESTART=Y re-opens OUTPUT-FILE/
+      *                   COMP-FILE/REJECT-FILE in EXTEND mode,
+      *                   restores all of the above from the last
+      *                   checkpoint line, and fast-forwards over the
+      *                   already-processed SORTED-FILE records
+      *                   instead of reprocessing them, so the dept
+      *                   subtotal/grand total lines continue
+      *                   correctly even when every record left to
+      *                   process after a restart turns out rejected.
+      *   2024-08-19  SV  Added an optional comma-delimited export of
+      *                   the detail lines (CSV-FILE, DD-name CSVDD),
+      *                   switched on by the CSVOUT environment
+      *                   variable the same way RESTART/CHKINT are -
+      *                   one row per employee alongside the regular
+      *                   fixed-width report, honoring RESTART=Y the
+      *                   same way OUTPUT-FILE/COMP-FILE do.
+      *   2024-08-26  SV  Added a department-by-job-title headcount
+      *                   matrix report (MATRIX-FILE, DD-name MTXDD),
+      *                   re-sorting INPUT-FILE a third time by
+      *                   WORKDEPT/JOBTY (SORTED-FILE3) the same way
+      *                   SORTED-FILE2 does for the seniority report -
+      *                   one row per department, one column per
+      *                   distinct job title, with row/column/grand
+      *                   totals.
+      *   2024-08-27  SV  Fixed WS-CHK-DTE/WS-BIRTH-DTE/WS-HIRE-DTE to
+      *                   redefine IN-HIREDATE/IN-BIRTHDATE as DD/MM/
+      *                   YYYY instead of YYYY/MM/DD - E050-MOVE-DTL-REC
+      *                   has always unpacked the birth date that way
+      *                   for the printed column, so the hire/birth
+      *                   date validation and the seniority age/years-
+      *                   of-service calc were using the wrong byte
+      *                   positions and had to match it.
+      *   2024-08-28  SV  Review fixes: resized SEN-DTL-LINE to 100
+      *                   bytes so SDT-WORKDEPT/SDT-HIREDATE/SDT-AGE/
+      *                   SDT-YRS-SVC/SDT-RETIRE-FLAG line up under
+      *                   their SEN-COLHEAD headings again; CHKINT is
+      *                   now checked IS NUMERIC and non-zero before
+      *                   it feeds WS-CHKPT-INTRVL, so a bad or zero
+      *                   CHKINT env var falls back to the default
+      *                   interval instead of blowing up the first
+      *                   checkpoint DIVIDE; a full WS-DEPT-TBL or
+      *                   WS-JOB-TBL now also prints a warning line on
+      *                   MATRIX-FILE itself (J147-WRITE-OVFL-LINE), not
+      *                   just to the console, so a truncated matrix
+      *                   isn't invisible in the printed output.
+      *   2024-08-29  SV  Review fixes: the CHKINT numeric check above
+      *                   was comparing the whole space-padded env
+      *                   value, which is never IS NUMERIC once ACCEPT
+      *                   pads it out to WS-CHKINT-ENV's full width -
+      *                   it now tallies the digits before the trailing
+      *                   spaces and checks/moves just that substring;
+      *                   RETAGE is now read and validated the same
+      *                   way in I010-GET-RETIRE-AGE instead of moving
+      *                   straight into the numeric WS-RETIRE-AGE; and
+      *                   D020-VALID-RECD, I060-VALID-FOR-SEN, and
+      *                   J060-VALID-FOR-MATRIX now all exclude an
+      *                   inactive employee (IN-INACTIVE/SR2-INACTIVE/
+      *                   SR3-INACTIVE) the same way they already
+      *                   exclude a record that fails validation, so a
+      *                   deactivated employee stops being counted on
+      *                   every report once emp-maint deactivates them.
+      *   2024-08-30  SV  Review fixes: SORT-FILE2's key was the packed
+      *                   8-digit DD/MM/YYYY IN-HIREDATE sorted as one
+      *                   number, which orders primarily by day-of-
+      *                   month instead of chronologically - same byte-
+      *                   order mistake already fixed for WS-CHK-DTE/
+      *                   WS-HIRE-DTE/WS-BIRTH-DTE. Broke SRT2-HIREDATE
+      *                   out into SRT2-HIRE-DD/MM/YYYY at the same
+      *                   offset and sort on YYYY/MM/DD instead, so the
+      *                   seniority report is actually in hire-date
+      *                   order.
       *--------------------------------------------------------*
 
        environment division.
        input-output section.
        file-control.
-           select INPUT-FILE assign to '/Users/simonvargas/emp.dat'
-               organization is line sequential 
-               file status is WS-FILE-STATUS.
+      * file-names below are DD-names: each is resolved at run time
+      * from the like-named environment variable (or JCL DD) so the
+      * same load module points at dev/test/prod datasets without a
+      * recompile. EMPDD/REPDD/COMPDD/RJTDD/SRTDD are the DD-names;
+      * fall back to a cwd-relative file of the same name when unset.
+           select INPUT-FILE assign to 'EMPDD'
+               organization is line sequential
+               file status is WS-EFILE-ST.
+
+           select SORT-FILE assign to 'sortwk1'.
+
+           select SORTED-FILE assign to 'SRTDD'
+               organization is line sequential
+               file status is WS-GFILE-ST.
+
+           select OUTPUT-FILE assign to 'REPDD'
+               organization is line sequential
+               file status is WS-RFILE-ST.
+
+           select COMP-FILE assign to 'COMPDD'
+               organization is line sequential
+               file status is WS-CFILE-ST.
+
+           select REJECT-FILE assign to 'RJTDD'
+               organization is line sequential
+               file status is WS-JFILE-ST.
+
+           select SORT-FILE2 assign to 'sortwk2'.
+
+           select SORTED-FILE2 assign to 'SRT2DD'
+               organization is line sequential
+               file status is WS-HFILE-ST.
+
+           select SENIORITY-FILE assign to 'SENDD'
+               organization is line sequential
+               file status is WS-SFILE-ST.
 
-           select OUTPUT-FILE assign to '/Users/simonvargas/rep.dat'
-               organization is line sequential 
-               file status is WS-FILE-STATUS.
+      * restart/checkpoint trail for the main read loop - rewritten
+      * periodically while D000-PROC-RECD runs so a re-run started
+      * with RESTART=Y can fast-forward past what is already done.
+           select CHKPT-FILE assign to 'CHKDD'
+               organization is line sequential
+               file status is WS-KFILE-ST.
+
+      * optional comma-delimited export of the same detail lines as
+      * OUTPUT-FILE, switched on by the CSVOUT environment variable.
+           select CSV-FILE assign to 'CSVDD'
+               organization is line sequential
+               file status is WS-VFILE-ST.
+
+      * third sort pass - same INPUT-FILE, this time by IN-WORKDEPT
+      * then IN-JOBTY, feeding the department-by-job-title headcount
+      * matrix report.
+           select SORT-FILE3 assign to 'sortwk3'.
+
+           select SORTED-FILE3 assign to 'SRT3DD'
+               organization is line sequential
+               file status is WS-TFILE-ST.
+
+           select MATRIX-FILE assign to 'MTXDD'
+               organization is line sequential
+               file status is WS-MFILE-ST.
 
        data division.
        file section.
+      * INPUT-FILE/SORT-FILE only ever pass through the SORT below, so
+      * they don't need field-level breakdown - only the sort key does.
        fd  INPUT-FILE.
-       01  in-emprec.
-              05  in-empno           pic 9(6).
-              05  in-firstname       pic x(12).
-              05  in-midinit         pic x(01).
-              05  in-lastname        pic x(17).
-              05  in-workdept        pic x(03).
-              05  in-phoneno         pic 9(03).
-              05  in-hiredate        pic 9(08). 
-              05  in-jobty           pic x(08).
-              05  in-edlevel         pic 9(02).
-              05  in-sex             pic(01).
-              05  in-birthdate       pic 9(08).
-              05  in-salary          pic 9(07)v99.
-              05  in-bonus           pic 9(07)v99.
-              05  in-comm            pic 9(07)v99.
-              05  filler             pic x(01).
-              05  in-add             pic x(48).
-              05. filler             pic x(04).
+       01  RAW-EMPREC                pic x(149).
+
+       sd  SORT-FILE.
+       01  SRT-EMPREC.
+           05 FILLER                 pic x(36).
+           05 SRT-WORKDEPT           pic x(03).
+           05 FILLER                 pic x(110).
+
+       fd  SORTED-FILE.
+           copy emprec.
 
        fd  OUTPUT-FILE.
-       01  rep-file-rec.             pic x(150).
+       01  rep-file-rec               pic x(150).
+
+      * total compensation report - salary/bonus/comm breakdown that
+      * the main rep-file-rec layout has no room for.
+       fd  COMP-FILE.
+       01  comp-file-rec               pic x(107).
+
+      * rejected-record file - employee number and reason code for any
+      * record that fails validation ahead of E050-MOVE-DTL-REC.
+       fd  REJECT-FILE.
+       01  rjt-file-rec                pic x(60).
+
+      * second sort pass - same INPUT-FILE, this time by IN-HIREDATE,
+      * feeding the seniority/retirement-eligibility report. IN-HIREDATE
+      * is stored DD/MM/YYYY (same as WS-HIRE-DTE's breakdown in I070),
+      * so the sort key has to be broken out into its DD/MM/YYYY
+      * components and ordered YYYY/MM/DD - sorting the packed 8-digit
+      * field sorts primarily by day-of-month instead of chronologically.
+       sd  SORT-FILE2.
+       01  SRT2-EMPREC.
+           05 FILLER                 pic x(42).
+           05 SRT2-HIRE-DD           pic 9(02).
+           05 SRT2-HIRE-MM           pic 9(02).
+           05 SRT2-HIRE-YYYY         pic 9(04).
+           05 FILLER                 pic x(99).
+
+      * same 149-byte emprec layout as IN-EMPREC, but with its own
+      * SR2- field names so this second pass doesn't collide with the
+      * IN- names already in scope from the SORTED-FILE copy of
+      * emprec above (COBOL would otherwise see two IN-WORKDEPTs etc.
+      * and call every unqualified reference to them ambiguous).
+       fd  SORTED-FILE2.
+       01  SR2-EMPREC.
+           05  SR2-EMPNO          PIC 9(6).
+           05  SR2-FIRSTNAME      PIC X(12).
+           05  SR2-MIDINIT        PIC X(01).
+           05  SR2-LASTNAME       PIC X(17).
+           05  SR2-WORKDEPT       PIC X(03).
+           05  SR2-PHONENO        PIC 9(03).
+           05  SR2-HIREDATE       PIC 9(08).
+           05  SR2-JOBTY          PIC X(08).
+           05  SR2-EDLEVEL        PIC 9(02).
+           05  SR2-SEX            PIC X(01).
+           05  SR2-BIRTHDATE      PIC 9(08).
+           05  SR2-SALARY         PIC 9(07)V99.
+           05  SR2-BONUS          PIC 9(07)V99.
+           05  SR2-COMM           PIC 9(07)V99.
+           05  FILLER             PIC X(01).
+           05  SR2-STATUS         PIC X(01).
+               88  SR2-ACTIVE              VALUE 'A' ' '.
+               88  SR2-INACTIVE            VALUE 'I'.
+           05  SR2-ADD            PIC X(48).
+           05  FILLER             PIC X(03).
+
+       fd  SENIORITY-FILE.
+       01  sen-file-rec               pic x(100).
+
+      * restart/checkpoint record - records read/written/skipped so
+      * far and the last empno processed, re-written every interval.
+       fd  CHKPT-FILE.
+       01  chkpt-file-rec             pic x(106).
+
+      * optional CSV export of the detail lines - one row per record.
+       fd  CSV-FILE.
+       01  csv-file-rec               pic x(150).
+
+      * third sort pass, ascending by IN-WORKDEPT then IN-JOBTY, for
+      * the department-by-job-title headcount matrix.
+       sd  SORT-FILE3.
+       01  SRT3-EMPREC.
+           05 FILLER                 pic x(36).
+           05 SRT3-WORKDEPT          pic x(03).
+           05 FILLER                 pic x(11).
+           05 SRT3-JOBTY             pic x(08).
+           05 FILLER                 pic x(91).
+
+      * same 149-byte emprec layout as IN-EMPREC, with its own SR3-
+      * field names for the same reason SORTED-FILE2 uses SR2- names
+      * above - this is a third concurrent view of IN-EMPREC's fields.
+       fd  SORTED-FILE3.
+       01  SR3-EMPREC.
+           05  SR3-EMPNO          PIC 9(6).
+           05  SR3-FIRSTNAME      PIC X(12).
+           05  SR3-MIDINIT        PIC X(01).
+           05  SR3-LASTNAME       PIC X(17).
+           05  SR3-WORKDEPT       PIC X(03).
+           05  SR3-PHONENO        PIC 9(03).
+           05  SR3-HIREDATE       PIC 9(08).
+           05  SR3-JOBTY          PIC X(08).
+           05  SR3-EDLEVEL        PIC 9(02).
+           05  SR3-SEX            PIC X(01).
+           05  SR3-BIRTHDATE      PIC 9(08).
+           05  SR3-SALARY         PIC 9(07)V99.
+           05  SR3-BONUS          PIC 9(07)V99.
+           05  SR3-COMM           PIC 9(07)V99.
+           05  FILLER             PIC X(01).
+           05  SR3-STATUS         PIC X(01).
+               88  SR3-ACTIVE              VALUE 'A' ' '.
+               88  SR3-INACTIVE            VALUE 'I'.
+           05  SR3-ADD            PIC X(48).
+           05  FILLER             PIC X(03).
+
+      * department-by-job-title headcount matrix report.
+       fd  MATRIX-FILE.
+       01  mtx-file-rec               pic x(200).
 
        working-storage section.
 
@@ -72,8 +330,17 @@
               10 WS-ADD-CONTY         PIC X(10)       VALUE SPACES.
               10 WS-ADD-CONTRY-CDE    PIC X(03)       VALUE SPACES.
            05 WS-POINTER-FLD-2       PIC S9(03)      VALUE ZEROES.
-           05 WS-EFILE-ST            PIC 9(02)       VALUE ZEROES. 
+           05 WS-EFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-GFILE-ST            PIC 9(02)       VALUE ZEROES.
            05 WS-RFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-CFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-JFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-HFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-SFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-KFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-VFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-TFILE-ST            PIC 9(02)       VALUE ZEROES.
+           05 WS-MFILE-ST            PIC 9(02)       VALUE ZEROES.
 
        01 WS-COUNTERS.
            05 WS-INP-REC             PIC 9(05).
@@ -93,10 +360,168 @@
               10 WS-TDYDTE-DD         PIC 9(02).
            66 WS-TODAYS-DTE RENAMES WS-TDYDTE-YYYY THRU WS-TDYDTE-DD.
 
+      * department control-break totals.
+       01 WS-CTL-BREAK.
+           05 WS-PREV-WORKDEPT       PIC X(03)  VALUE SPACES.
+           05 WS-FIRST-RECD-SW       PIC X(01)  VALUE 'Y'.
+              88 WS-FIRST-RECD                  VALUE 'Y'.
+              88 WS-NOT-FIRST-RECD               VALUE 'N'.
+           05 WS-DEPT-COUNT          PIC 9(05)  VALUE ZEROES.
+           05 WS-DEPT-SALARY         PIC 9(09)V99 VALUE ZEROES.
+           05 WS-GRAND-COUNT         PIC 9(05)  VALUE ZEROES.
+           05 WS-GRAND-SALARY        PIC 9(09)V99 VALUE ZEROES.
+
+      * total compensation working figures.
+       01 WS-COMPENSATION.
+           05 WS-TOT-COMP            PIC 9(09)V99 VALUE ZEROES.
+           05 WS-DEPT-TOT-COMP       PIC 9(09)V99 VALUE ZEROES.
+           05 WS-GRAND-TOT-COMP      PIC 9(09)V99 VALUE ZEROES.
+
+      * record validation working fields.
+       01 WS-VALIDATION.
+           05 WS-RECD-VALID-SW       PIC X(01)  VALUE 'Y'.
+              88 WS-RECD-VALID                  VALUE 'Y'.
+              88 WS-RECD-INVALID                VALUE 'N'.
+           05 WS-DATE-VALID-SW       PIC X(01)  VALUE 'Y'.
+              88 WS-DATE-VALID                  VALUE 'Y'.
+              88 WS-DATE-INVALID                VALUE 'N'.
+           05 WS-REJECT-CDE          PIC X(04)  VALUE SPACES.
+           05 WS-REJECT-REASON       PIC X(30)  VALUE SPACES.
+           05 WS-CHK-DTE             PIC 9(08)  VALUE ZEROES.
+      * IN-HIREDATE/IN-BIRTHDATE are stored DDMMYYYY, same as
+      * E050-MOVE-DTL-REC's DTL-BRTHDATE-DD/MM/YYYY breakout below.
+           05 THIS REDEFINES WS-CHK-DTE.
+              10 WS-CHK-DD            PIC 9(02).
+              10 WS-CHK-MM            PIC 9(02).
+              10 WS-CHK-YYYY          PIC 9(04).
+           05 WS-LEAP-Q              PIC 9(04)  VALUE ZEROES.
+           05 WS-LEAP-R              PIC 9(04)  VALUE ZEROES.
+
+      * seniority/retirement-eligibility working fields.
+       01 WS-SENIORITY.
+           05 WS-EOF2-SW             PIC X(01)  VALUE 'n'.
+              88 END-OF-FILE2                   VALUE 'y'.
+              88 NOT-END-OF-FILE2               VALUE 'n'.
+           05 WS-RETAGE-ENV          PIC X(03)  VALUE SPACES.
+           05 WS-RETAGE-LEN          PIC 9(01)  VALUE ZEROES.
+           05 WS-RETIRE-AGE          PIC 9(03)  VALUE 65.
+      * stored DDMMYYYY, same as WS-CHK-DTE above.
+           05 WS-BIRTH-DTE           PIC 9(08)  VALUE ZEROES.
+           05 THIS REDEFINES WS-BIRTH-DTE.
+              10 WS-BIRTH-DD          PIC 9(02).
+              10 WS-BIRTH-MM          PIC 9(02).
+              10 WS-BIRTH-YYYY        PIC 9(04).
+           05 WS-HIRE-DTE            PIC 9(08)  VALUE ZEROES.
+           05 THIS REDEFINES WS-HIRE-DTE.
+              10 WS-HIRE-DD           PIC 9(02).
+              10 WS-HIRE-MM           PIC 9(02).
+              10 WS-HIRE-YYYY         PIC 9(04).
+           05 WS-AGE                 PIC 9(03)  VALUE ZEROES.
+           05 WS-YRS-SVC             PIC 9(03)  VALUE ZEROES.
+           05 WS-RETIRE-FLAG-SW      PIC X(01)  VALUE 'N'.
+              88 WS-RETIRE-ELIGIBLE             VALUE 'Y'.
+
+      * restart/checkpoint working fields. kept out of A010-INIT-
+      * TMP-VALS's INITIALIZE list on purpose - these VALUE clauses
+      * must survive program load untouched for a fresh run, and a
+      * restarted run overrides WS-INP-REC/WS-OUT-REC/WS-SKIP-REC from
+      * the checkpoint explicitly via B044-RESTORE-COUNTS below.
+       01 WS-RESTART-VALS.
+           05 WS-RESTART-ENV         PIC X(01)  VALUE SPACE.
+              88 RESTART-RUN                    VALUE 'Y' 'y'.
+           05 WS-CHKINT-ENV          PIC X(05)  VALUE SPACES.
+           05 WS-CHKINT-LEN          PIC 9(02)  VALUE ZEROES.
+           05 WS-CHKPT-INTRVL        PIC 9(05)  VALUE 100.
+           05 WS-FFWD-CNT            PIC 9(05)  VALUE ZEROES.
+           05 WS-FFWD-IDX            PIC 9(05)  VALUE ZEROES.
+           05 WS-RESUME-EMPNO        PIC 9(06)  VALUE ZEROES.
+           05 WS-CHKPT-QUOT          PIC 9(05)  VALUE ZEROES.
+           05 WS-CHKPT-REM           PIC 9(05)  VALUE ZEROES.
+           05 WS-CHKPT-EOF-SW        PIC X(01)  VALUE 'n'.
+              88 CHKPT-EOF                      VALUE 'y'.
+              88 CHKPT-NOT-EOF                  VALUE 'n'.
+
+      * restart/checkpoint record - same fields as CHKPT-FILE, built
+      * up in working-storage and written/read via WRITE FROM / MOVE,
+      * the same way every other report line in this program is. also
+      * carries the department control-break and grand-total running
+      * figures, so a restarted run continues the same subtotals/grand
+      * totals instead of starting them over from zero.
+       01 WS-CHKPT-LINE.
+           05 CHK-REC-CNT            PIC 9(05)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-OUT-CNT            PIC 9(05)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-SKIP-CNT           PIC 9(05)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-EMPNO              PIC 9(06)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-PREV-WORKDEPT      PIC X(03)  VALUE SPACES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-FIRST-RECD-SW      PIC X(01)  VALUE 'Y'.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-DEPT-COUNT         PIC 9(05)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-DEPT-SALARY        PIC 9(09)V99 VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-GRAND-COUNT        PIC 9(05)  VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-GRAND-SALARY       PIC 9(09)V99 VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-DEPT-TOT-COMP      PIC 9(09)V99 VALUE ZEROES.
+           05 FILLER                 PIC X(01)  VALUE SPACE.
+           05 CHK-GRAND-TOT-COMP     PIC 9(09)V99 VALUE ZEROES.
+           05 FILLER                 PIC X(16)  VALUE SPACES.
+
+      * optional CSV export working fields - CSVOUT=Y turns the
+      * export on, same ACCEPT-FROM-ENVIRONMENT pattern as RESTART and
+      * RETAGE. WS-CSV-SALARY is a zero-filled (not space-suppressed)
+      * edited picture so STRING ... DELIMITED BY SPACE below can't
+      * stop short at a leading space the way a Z-suppressed picture
+      * would.
+       01 WS-CSV-VALS.
+           05 WS-CSVOUT-ENV          PIC X(01)  VALUE SPACE.
+              88 CSVOUT-RUN                     VALUE 'Y' 'y'.
+           05 WS-CSV-PTR             PIC S9(03) VALUE ZEROES.
+           05 WS-CSV-SALARY          PIC 9(07).99.
+           05 WS-CSV-LINE            PIC X(150) VALUE SPACES.
+
+      * department-by-job-title headcount matrix working fields.
+       01 WS-MATRIX.
+           05 WS-EOF3-SW             PIC X(01)  VALUE 'n'.
+              88 END-OF-FILE3                   VALUE 'y'.
+              88 NOT-END-OF-FILE3               VALUE 'n'.
+           05 WS-DEPT-CNT            PIC 9(03)  VALUE ZEROES.
+           05 WS-DEPT-TBL OCCURS 20 TIMES.
+              10 MTX-DEPT-CDE          PIC X(03).
+              10 MTX-DEPT-ROWTOT       PIC 9(05) VALUE ZEROES.
+              10 MTX-DEPT-JOBCNT OCCURS 15 TIMES
+                                       PIC 9(05) VALUE ZEROES.
+           05 WS-JOB-CNT             PIC 9(03)  VALUE ZEROES.
+           05 WS-JOB-TBL OCCURS 15 TIMES.
+              10 MTX-JOB-TITLE         PIC X(08).
+              10 MTX-JOB-COLTOT        PIC 9(05) VALUE ZEROES.
+           05 WS-GRAND-HDCNT         PIC 9(05)  VALUE ZEROES.
+           05 WS-DEPT-OVFL-SW        PIC X(01)  VALUE 'n'.
+              88 DEPT-TBL-OVFL                  VALUE 'y'.
+              88 DEPT-TBL-OK                    VALUE 'n'.
+           05 WS-DEPT-OVFL-CNT       PIC 9(05)  VALUE ZEROES.
+           05 WS-JOB-OVFL-SW         PIC X(01)  VALUE 'n'.
+              88 JOB-TBL-OVFL                   VALUE 'y'.
+              88 JOB-TBL-OK                     VALUE 'n'.
+           05 WS-JOB-OVFL-CNT        PIC 9(05)  VALUE ZEROES.
+           05 WS-DEPT-IDX            PIC 9(03)  VALUE ZEROES.
+           05 WS-JOB-IDX             PIC 9(03)  VALUE ZEROES.
+           05 WS-FOUND-DEPT-IDX      PIC 9(03)  VALUE ZEROES.
+           05 WS-FOUND-JOB-IDX       PIC 9(03)  VALUE ZEROES.
+           05 WS-MTX-PTR             PIC S9(04) VALUE ZEROES.
+           05 WS-MTX-LINE            PIC X(200) VALUE SPACES.
+           05 WS-MTX-ED-CNT          PIC ZZZZ9.
+
        01 HEAD1.
            05 FILLER                 PIC X(60)       VALUE SPACES.
            05 FILLER                 PIC X(10) VALUE ' EMPLOYEE '.
-           05 FILLER                 PIC X(25) 
+           05 FILLER                 PIC X(25)
                                              VALUE 'MANAGEMENT SYSTEM.'.
            05 FILLER                 PIC X(41) VALUE SPACES.
            05 HD-DTE.
@@ -106,7 +531,7 @@
               10 FILLER               PIC X(01) VALUE '/'.
               10 HD-DTE-YYYY          PIC X(04) VALUE SPACES.
               10 FILLER               PIC X(01) VALUE '.'.
-              10 FILLER               PIC X(03) VALUE SPACES.    
+              10 FILLER               PIC X(03) VALUE SPACES.
 
        01 HEAD2.
            05 FILLER                 PIC X(70) VALUE SPACES.
@@ -159,66 +584,375 @@
              10 DTL-BRTHDATE-DD      PIC 9(02).
              10 FILLER               PIC X(01) VALUE '/'.
              10 DTL-BRTHDATE-MM      PIC 9(02).
-             10 FILLER               PIC X(01) VALUE '/'.    
+             10 FILLER               PIC X(01) VALUE '/'.
              10 DTL-BRTHDATE-YYYY    PIC 9(04).
            05 FILLER                 PIC X(03) VALUE SPACES.
            05 DTL-SALARY             PIC ZZZZZZ9.99.
            05 FILLER                 PIC X(10) VALUE SPACES.
 
+      * department header line - printed on each control break.
+       01 DEPT-HDR-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(11) VALUE 'DEPARTMENT:'.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 DHD-WORKDEPT           PIC X(03).
+           05 FILLER                 PIC X(131) VALUE SPACES.
+
+      * department subtotal line - printed on each control break.
+       01 DEPT-SUB-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(20) VALUE
+                                        'DEPARTMENT SUBTOTAL:'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'HEADCOUNT='.
+           05 DSB-HEADCOUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE
+                                        'TOTAL SALARY='.
+           05 DSB-TOT-SALARY         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(80) VALUE SPACES.
+
+      * report grand total line - printed once after the last dept.
+       01 GRD-TOT-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'GRAND TOTAL:'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'HEADCOUNT='.
+           05 GRD-HEADCOUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE
+                                        'TOTAL SALARY='.
+           05 GRD-TOT-SALARY         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(88) VALUE SPACES.
+
+      * batch reconciliation trailer - records read vs. written vs.
+      * skipped, with an out-of-balance flag so operations can tell a
+      * clean run from a short one without counting by hand.
        01 TRL-LINE.
-            05 FILLER                 PIC X(04) VALUE SPACES.
-           05 TRL-LINE-MSG           PIC X(27) VALUE SPACES.
-           05 TRL-COUNT              PIC 9(05) VALUE ZEROES.
-           05 FILLER                 PIC X(114) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE 'RECORDS READ='.
+           05 TRL-COUNT              PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE
+                                        'RECORDS WRITTEN='.
+           05 TRL-OUT-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE
+                                        'RECORDS SKIPPED='.
+           05 TRL-SKP-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 TRL-LINE-MSG           PIC X(23) VALUE SPACES.
+           05 FILLER                 PIC X(57) VALUE SPACES.
 
        01 RPT-BLK-LNE.
            05 RPT-BLK-AST            PIC X(01) VALUE '*'.
            05 RPT-BLK-SPC            PIC X(149) VALUE SPACES.
-       
+
+      * seniority report - header/column/detail lines. sorted by
+      * IN-HIREDATE; shows age and years of service as of WS-TDY-DTE
+      * and flags anyone within 12 months of WS-RETIRE-AGE.
+       01 SEN-HEAD1.
+           05 FILLER                 PIC X(20) VALUE SPACES.
+           05 FILLER                 PIC X(35)
+                          VALUE 'SENIORITY / RETIREMENT ELIGIBILITY'.
+           05 FILLER                 PIC X(45) VALUE SPACES.
+
+       01 SEN-COLHEAD.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE 'EMPNO'.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(03) VALUE 'DPT'.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'HIRE DATE'.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(03) VALUE 'AGE'.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'YRS OF SVC'.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'RETIRE FLG'.
+           05 FILLER                 PIC X(35) VALUE SPACES.
+
+       01 SEN-DTL-LINE.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 SDT-EMPNO              PIC Z(06).
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 SDT-WORKDEPT           PIC X(03).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SDT-HIREDATE.
+              10 SDT-HIRE-DD          PIC 9(02).
+              10 FILLER               PIC X(01) VALUE '/'.
+              10 SDT-HIRE-MM          PIC 9(02).
+              10 FILLER               PIC X(01) VALUE '/'.
+              10 SDT-HIRE-YYYY        PIC 9(04).
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 SDT-AGE                PIC ZZ9.
+           05 FILLER                 PIC X(11) VALUE SPACES.
+           05 SDT-YRS-SVC            PIC ZZ9.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 SDT-RETIRE-FLAG        PIC X(03).
+           05 FILLER                 PIC X(42) VALUE SPACES.
+
+      * department-by-job-title headcount matrix title line - the
+      * column headings and body rows are built at run time in the
+      * j-family below since the job titles present aren't known
+      * until SORTED-FILE3 has been scanned.
+       01 MTX-HEAD1.
+           05 FILLER                 PIC X(20) VALUE SPACES.
+           05 FILLER                 PIC X(37)
+                     VALUE 'DEPARTMENT BY JOB TITLE HEADCOUNT'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+
+      * reject-file detail line - employee number, reason code and a
+      * short reason description for any record failing validation.
+       01 RJT-LINE.
+           05 RJT-EMPNO              PIC 9(06).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RJT-REASON-CDE         PIC X(04).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RJT-REASON-TXT         PIC X(30).
+           05 FILLER                 PIC X(16) VALUE SPACES.
+
+      * total compensation report - header/column/detail/total lines.
+       01 COMP-HEAD1.
+           05 FILLER                 PIC X(25) VALUE SPACES.
+           05 FILLER                 PIC X(30)
+                                VALUE 'TOTAL COMPENSATION REPORT'.
+           05 FILLER                 PIC X(52) VALUE SPACES.
+
+       01 COMP-COLHEAD.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE 'EMPNO'.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(03) VALUE 'DPT'.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(06) VALUE 'SALARY'.
+           05 FILLER                 PIC X(05) VALUE SPACES.
+           05 FILLER                 PIC X(05) VALUE 'BONUS'.
+           05 FILLER                 PIC X(06) VALUE SPACES.
+           05 FILLER                 PIC X(04) VALUE 'COMM'.
+           05 FILLER                 PIC X(07) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'TOTAL COMP'.
+           05 FILLER                 PIC X(43) VALUE SPACES.
+
+       01 COMP-DTL-LINE.
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 CDT-EMPNO              PIC Z(06).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 CDT-WORKDEPT           PIC X(03).
+           05 FILLER                 PIC X(03) VALUE SPACES.
+           05 CDT-SALARY             PIC ZZZZZZ9.99.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 CDT-BONUS              PIC ZZZZZZ9.99.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 CDT-COMM               PIC ZZZZZZ9.99.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 CDT-TOT-COMP           PIC ZZZZZZZZ9.99.
+           05 FILLER                 PIC X(41) VALUE SPACES.
+
+       01 COMP-DEPT-SUB-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(20) VALUE
+                                        'DEPARTMENT SUBTOTAL:'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE
+                                        'TOTAL COMP  ='.
+           05 CSB-DEPT-TOT-COMP      PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(54) VALUE SPACES.
+
+       01 COMP-GRD-TOT-LINE.
+           05 FILLER                 PIC X(04) VALUE SPACES.
+           05 FILLER                 PIC X(12) VALUE 'GRAND TOTAL:'.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 FILLER                 PIC X(13) VALUE
+                                        'TOTAL COMP  ='.
+           05 CGD-GRAND-TOT-COMP     PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                 PIC X(62) VALUE SPACES.
+
        procedure division.
        declaratives
-       decl-empfile section.
-           use after error procedure on emp-file.
-       empfile-error.
-           display 'EMPLoyee file error - ', WS-EFILE-ST.
+       decl-inputfile section.
+           use after error procedure on INPUT-FILE.
+       inputfile-error.
+           display 'Employee input file error - ', WS-EFILE-ST.
+
+       decl-sortedfile section.
+           use after error procedure on SORTED-FILE.
+       sortedfile-error.
+           display 'Sorted work file error - ', WS-GFILE-ST.
 
        decl-repfile section.
-           use after error procedure on rep-file.
+           use after error procedure on OUTPUT-FILE.
        repfile-error.
            display 'Report file error - ', WS-RFILE-ST.
-       end-declaratives.
+
+       decl-compfile section.
+           use after error procedure on COMP-FILE.
+       compfile-error.
+           display 'Compensation report file error - ', WS-CFILE-ST.
+
+       decl-rejectfile section.
+           use after error procedure on REJECT-FILE.
+       rejectfile-error.
+           display 'Reject file error - ', WS-JFILE-ST.
+
+       decl-sortedfile2 section.
+           use after error procedure on SORTED-FILE2.
+       sortedfile2-error.
+           display 'Sorted-by-hiredate file error - ', WS-HFILE-ST.
+
+       decl-seniorityfile section.
+           use after error procedure on SENIORITY-FILE.
+       seniorityfile-error.
+           display 'Seniority report file error - ', WS-SFILE-ST.
+
+       decl-chkptfile section.
+           use after error procedure on CHKPT-FILE.
+       chkptfile-error.
+           display 'Checkpoint file error - ', WS-KFILE-ST.
+
+       decl-csvfile section.
+           use after error procedure on CSV-FILE.
+       csvfile-error.
+           display 'CSV export file error - ', WS-VFILE-ST.
+
+       decl-sortedfile3 section.
+           use after error procedure on SORTED-FILE3.
+       sortedfile3-error.
+           display 'Sorted-by-dept/job file error - ', WS-TFILE-ST.
+
+       decl-matrixfile section.
+           use after error procedure on MATRIX-FILE.
+       matrixfile-error.
+           display 'Job matrix report file error - ', WS-MFILE-ST.
+       end declaratives.
 
       * Core business logic of the program.
        0000-core-business-logic.
            perform a000-init-vals
            perform b000-open-files
            perform c000-prnt-hdrs
-           perform d000-proc-recd 
-           perform x000-clse-file 
+           perform d000-proc-recd
+           perform g000-prnt-totals
+           perform h000-prnt-trailer
+           perform i000-sen-rept
+           perform j000-job-matrix-rept
+           perform x000-clse-file
            stop run.
       *     *--------------------------------------------------------*
-      *   This section initialized all working-storage variables to their default values. 
+      *   This section initialized all working-storage variables to their default values.
        a000-init-vals section.
        a010-init-tmp-vals.
            initialize ws-counters, dtl-line, ws-temp-date,
-                    ws-temp-pgm-vals.
-      *     *--------------------------------------------------------*    
+                    ws-temp-pgm-vals, ws-compensation, ws-validation,
+                    ws-seniority.
+      *     *--------------------------------------------------------*
        a099-exit.
            exit.
-      *     *--------------------------------------------------------*    
+      *     *--------------------------------------------------------*
 
       *     *--------------------------------------------------------*
-      *   This section opens the input and output files for processing.
-       b000-open-files section.    
-       b010-open-files.
-           open input emp-FILE
-                output rep-FILE.
+      *   This section sorts emp.dat by IN-WORKDEPT into SORTED-FILE
+      *   and opens the sorted work file / output file for processing.
+      *   RESTART=Y re-opens OUTPUT-FILE/COMP-FILE/REJECT-FILE in
+      *   EXTEND mode so a restarted run appends to the prior run's
+      *   partial output instead of overwriting it, and restores the
+      *   read/written/skipped counters from the last checkpoint line.
+       b000-open-files section.
+       b010-sort-input.
+           sort SORT-FILE on ascending key SRT-WORKDEPT
+                using INPUT-FILE
+                giving SORTED-FILE.
+       b015-get-restart-env.
+           accept WS-RESTART-ENV from environment 'RESTART'
+           accept WS-CHKINT-ENV from environment 'CHKINT'
+           accept WS-CSVOUT-ENV from environment 'CSVOUT'
+           if WS-CHKINT-ENV not = spaces
+              move 0 to WS-CHKINT-LEN
+              inspect WS-CHKINT-ENV tallying WS-CHKINT-LEN
+                      for characters before initial space
+              if WS-CHKINT-ENV(1:WS-CHKINT-LEN) is numeric
+                 and WS-CHKINT-ENV(1:WS-CHKINT-LEN) not = zeroes
+                 move WS-CHKINT-ENV(1:WS-CHKINT-LEN) to WS-CHKPT-INTRVL
+              else
+                 display 'Invalid CHKINT value - ', WS-CHKINT-ENV,
+                         ' - using default checkpoint interval'
+              end-if
+           end-if.
+       b020-open-files.
+           open input SORTED-FILE
+           if RESTART-RUN
+              open extend OUTPUT-FILE
+                          COMP-FILE
+                          REJECT-FILE
+           else
+              open output OUTPUT-FILE
+                          COMP-FILE
+                          REJECT-FILE
+           end-if.
+       b030-restart-chkpt.
+           if RESTART-RUN
+              perform b040-read-last-chkpt
+           end-if.
+       b050-open-chkpt-out.
+           if RESTART-RUN
+              open extend CHKPT-FILE
+           else
+              open output CHKPT-FILE
+           end-if.
+       b060-open-csv-out.
+           if CSVOUT-RUN
+              if RESTART-RUN
+                 open extend CSV-FILE
+              else
+                 open output CSV-FILE
+              end-if
+           end-if.
       *     *--------------------------------------------------------*
        b099-exit.
            exit.
 
+      *    reads CHKPT-FILE from the prior run end to end, keeping only
+      *    the last line (the most recent checkpoint), then restores
+      *    the counters so D000-PROC-RECD can fast-forward correctly.
+       b040-read-last-chkpt section.
+       b041-open-chkpt-in.
+           open input CHKPT-FILE.
+       b042-read-chkpt-loop.
+           perform until CHKPT-EOF
+              read CHKPT-FILE
+                   at end
+                      set CHKPT-EOF to true
+                   not at end
+                      move chkpt-file-rec to WS-CHKPT-LINE
+              end-read
+           end-perform.
+       b043-close-chkpt-in.
+           close CHKPT-FILE.
+       b044-restore-counts.
+           move CHK-REC-CNT        to WS-INP-REC
+           move CHK-REC-CNT        to WS-FFWD-CNT
+           move CHK-OUT-CNT        to WS-OUT-REC
+           move CHK-SKIP-CNT       to WS-SKIP-REC
+           move CHK-EMPNO          to WS-RESUME-EMPNO
+           move CHK-PREV-WORKDEPT  to WS-PREV-WORKDEPT
+           move CHK-FIRST-RECD-SW  to WS-FIRST-RECD-SW
+           move CHK-DEPT-COUNT     to WS-DEPT-COUNT
+           move CHK-DEPT-SALARY    to WS-DEPT-SALARY
+           move CHK-GRAND-COUNT    to WS-GRAND-COUNT
+           move CHK-GRAND-SALARY   to WS-GRAND-SALARY
+           move CHK-DEPT-TOT-COMP  to WS-DEPT-TOT-COMP
+           move CHK-GRAND-TOT-COMP to WS-GRAND-TOT-COMP
+           display 'Restarting after empno ', WS-RESUME-EMPNO,
+                   ' - skipping ', WS-FFWD-CNT, ' records already read'.
+      *     *--------------------------------------------------------*
+       b049-exit.
+           exit.
+
       *    This section prints the report headers and populate todays
-      *    date in the report header.
+      *    date in the report header. the date is needed every run for
+      *    the seniority report's age calc, but the header lines
+      *    themselves are only written on a fresh (non-restart) run -
+      *    a restarted run appends detail to the prior run's headers.
        c000-prnt-hdrs section.
        c010-move-tdy-date.
            accept ws-tdy-dte from date yyyymmdd
@@ -226,23 +960,253 @@
             move ws-tdydte-mm to hd-dte-mm
             move ws-tdydte-yyyy to hd-dte-yyyy.
 
+       c020-write-hdrs.
+           if not RESTART-RUN
+              write rep-file-rec from HEAD1
+              write rep-file-rec from HEAD2
+              write rep-file-rec from COLHEAD3
+           end-if.
+
+       c030-write-comp-hdrs.
+           if not RESTART-RUN
+              write comp-file-rec from COMP-HEAD1
+              write comp-file-rec from COMP-COLHEAD
+           end-if.
+
+       c040-write-csv-hdrs.
+           if CSVOUT-RUN and not RESTART-RUN
+              move +1 to WS-CSV-PTR
+              move spaces to WS-CSV-LINE
+              string 'EMPNO,NAME,WORKDEPT,ADD LN,COUNTY,'
+                     delimited by size
+                     'EIR CODE,COUNTRY CODE,EDLEVEL,SEX,'
+                     delimited by size
+                     'BIRTHDATE,SALARY' delimited by size
+                     into WS-CSV-LINE
+                     with pointer WS-CSV-PTR
+              end-string
+              write csv-file-rec from WS-CSV-LINE
+           end-if.
+
        c099-exit.
            exit.
-      
+
       *     *--------------------------------------------------------*
-      d000-proc-recd section.
-           d010-read-file-rec.
+       d000-proc-recd section.
+       d010-read-file-rec.
+           if RESTART-RUN
+              perform varying WS-FFWD-IDX from 1 by 1
+                      until WS-FFWD-IDX > WS-FFWD-CNT
+                 read SORTED-FILE
+                      at end
+                         set end-of-file to true
+                 end-read
+              end-perform
+           end-if
            perform until end-of-file
-               read emp-file
+               read SORTED-FILE
                     at end
                        set end-of-file to true
                     not at end
-                       perform e000-prnt-rept
+                       perform d020-valid-recd
+                       divide WS-INP-REC by WS-CHKPT-INTRVL
+                            giving WS-CHKPT-QUOT
+                            remainder WS-CHKPT-REM
+                       if WS-CHKPT-REM = 0
+                          perform d080-write-chkpt
+                       end-if
                end-read
            end-perform.
       *     *--------------------------------------------------------*
        d099-exit.
-           exit.   
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section validates a record before it is allowed onto
+      *    the main/comp reports - sex code, ed level range and the
+      *    hire/birth dates all have to make sense. failing records
+      *    are routed to d090-rjct-recd instead of e000-prnt-rept.
+       d020-valid-recd section.
+       d021-init-valid.
+           add +1 to ws-inp-rec
+           set WS-RECD-VALID to true
+           move spaces to WS-REJECT-CDE, WS-REJECT-REASON.
+
+       d022-chk-status.
+           if IN-INACTIVE
+              set WS-RECD-INVALID to true
+              move 'STAT' to WS-REJECT-CDE
+              move 'INACTIVE EMPLOYEE' to WS-REJECT-REASON
+           end-if.
+
+       d023-chk-sex.
+           if WS-RECD-VALID
+              if in-sex not = 'M' and in-sex not = 'F'
+                 set WS-RECD-INVALID to true
+                 move 'SEX ' to WS-REJECT-CDE
+                 move 'INVALID SEX CODE' to WS-REJECT-REASON
+              end-if
+           end-if.
+
+       d024-chk-edlevel.
+           if WS-RECD-VALID
+              if in-edlevel < 1 or in-edlevel > 30
+                 set WS-RECD-INVALID to true
+                 move 'EDLV' to WS-REJECT-CDE
+                 move 'ED LEVEL OUT OF RANGE' to WS-REJECT-REASON
+              end-if
+           end-if.
+
+       d025-chk-hiredate.
+           if WS-RECD-VALID
+              move in-hiredate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+                 move 'HDTE' to WS-REJECT-CDE
+                 move 'INVALID HIRE DATE' to WS-REJECT-REASON
+              end-if
+           end-if.
+
+       d026-chk-birthdate.
+           if WS-RECD-VALID
+              move in-birthdate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+                 move 'BDTE' to WS-REJECT-CDE
+                 move 'INVALID BIRTH DATE' to WS-REJECT-REASON
+              end-if
+           end-if.
+
+       d027-route-recd.
+           if WS-RECD-VALID
+              perform e000-prnt-rept
+           else
+              perform d090-rjct-recd
+           end-if.
+      *     *--------------------------------------------------------*
+       d029-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section checks WS-CHK-DTE (broken into YYYY/MM/DD by
+      *    the WS-CHK-DTE redefinition) for a sane calendar date.
+       d040-valid-date-chk section.
+       d041-init-date-chk.
+           set WS-DATE-VALID to true.
+
+       d042-chk-month.
+           if WS-CHK-MM < 1 or WS-CHK-MM > 12
+              set WS-DATE-INVALID to true
+           end-if.
+
+       d043-chk-year.
+           if WS-DATE-VALID
+              if WS-CHK-YYYY < 1900 or WS-CHK-YYYY > 2099
+                 set WS-DATE-INVALID to true
+              end-if
+           end-if.
+
+       d044-chk-day-low.
+           if WS-DATE-VALID
+              if WS-CHK-DD < 1
+                 set WS-DATE-INVALID to true
+              end-if
+           end-if.
+
+       d045-chk-day-in-month.
+           if WS-DATE-VALID
+              evaluate true
+                 when WS-CHK-MM = 4 or WS-CHK-MM = 6 or
+                      WS-CHK-MM = 9 or WS-CHK-MM = 11
+                    if WS-CHK-DD > 30
+                       set WS-DATE-INVALID to true
+                    end-if
+                 when WS-CHK-MM = 2
+                    perform d046-chk-feb-day
+                 when other
+                    if WS-CHK-DD > 31
+                       set WS-DATE-INVALID to true
+                    end-if
+              end-evaluate
+           end-if.
+      *     *--------------------------------------------------------*
+       d049-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    leap-year check for february, used only by d045 above.
+       d046-chk-feb-day section.
+       d047-div-by-4.
+           divide WS-CHK-YYYY by 4 giving WS-LEAP-Q
+                  remainder WS-LEAP-R.
+
+       d048-set-max-day.
+           if WS-LEAP-R not = 0
+              if WS-CHK-DD > 28
+                 set WS-DATE-INVALID to true
+              end-if
+           else
+              divide WS-CHK-YYYY by 100 giving WS-LEAP-Q
+                     remainder WS-LEAP-R
+              if WS-LEAP-R not = 0
+                 if WS-CHK-DD > 29
+                    set WS-DATE-INVALID to true
+                 end-if
+              else
+                 divide WS-CHK-YYYY by 400 giving WS-LEAP-Q
+                        remainder WS-LEAP-R
+                 if WS-LEAP-R = 0
+                    if WS-CHK-DD > 29
+                       set WS-DATE-INVALID to true
+                    end-if
+                 else
+                    if WS-CHK-DD > 28
+                       set WS-DATE-INVALID to true
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      *     *--------------------------------------------------------*
+       d098-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section writes a failed record to REJECT-FILE and
+      *    rolls it into the skip count instead of the main report.
+       d090-rjct-recd section.
+       d091-move-rjct.
+           move in-empno to RJT-EMPNO
+           move WS-REJECT-CDE to RJT-REASON-CDE
+           move WS-REJECT-REASON to RJT-REASON-TXT.
+
+       d092-write-rjct.
+           write rjt-file-rec from RJT-LINE
+           add +1 to ws-skip-rec.
+      *     *--------------------------------------------------------*
+       d099-rjct-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    writes the current read/written/skipped counts and the last
+      *    empno processed to CHKPT-FILE. performed by D010 every
+      *    WS-CHKPT-INTRVL records; its own section since it is reached
+      *    only by an explicit perform, never by fall-through off D000.
+       d080-write-chkpt section.
+       d081-move-chkpt-line.
+           move WS-INP-REC       to CHK-REC-CNT
+           move WS-OUT-REC       to CHK-OUT-CNT
+           move WS-SKIP-REC      to CHK-SKIP-CNT
+           move in-empno          to CHK-EMPNO
+           move WS-PREV-WORKDEPT  to CHK-PREV-WORKDEPT
+           move WS-FIRST-RECD-SW  to CHK-FIRST-RECD-SW
+           move WS-DEPT-COUNT     to CHK-DEPT-COUNT
+           move WS-DEPT-SALARY    to CHK-DEPT-SALARY
+           move WS-GRAND-COUNT    to CHK-GRAND-COUNT
+           move WS-GRAND-SALARY   to CHK-GRAND-SALARY
+           move WS-DEPT-TOT-COMP  to CHK-DEPT-TOT-COMP
+           move WS-GRAND-TOT-COMP to CHK-GRAND-TOT-COMP.
+       d082-write-chkpt-line.
+           write chkpt-file-rec from WS-CHKPT-LINE.
+      *     *--------------------------------------------------------*
+       d089-exit.
+           exit.
       *     *--------------------------------------------------------*
       *    this section moves read data to report and then write them to
       *    report.
@@ -252,9 +1216,9 @@
            move spaces to ws-emply-name
            string in-midinit delimited by size
                     " " delimited by size
-                  in-firstnme delimited by space 
+                  in-firstname delimited by space
                       " " delimited by size
-                  in-lastnme delimited by space
+                  in-lastname delimited by space
                       into ws-emply-name
                       with pointer ws-pointer-fld-1
            end-string.
@@ -271,9 +1235,9 @@
        e030-replace-string.
            inspect ws-add-eircde
              replacing all "." by " ".
-                                     
+
        e040-convert-string.
-           inspect ws-add-conty converting 
+           inspect ws-add-conty converting
              'abcdefghijklmnopqrstuvwxyz'
              to 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
@@ -291,6 +1255,635 @@
            move in-birthdate(3:2) to DTL-BRTHDATE-MM
            move in-birthdate(5:4) to DTL-BRTHDATE-YYYY
            move in-salary to dtl-salary.
-           add +1         to ws-inp-rec.
+           add in-salary, in-bonus, in-comm giving WS-TOT-COMP.
+
+       e060-ctl-break.
+           if WS-FIRST-RECD
+              move in-workdept to WS-PREV-WORKDEPT
+              set WS-NOT-FIRST-RECD to true
+              perform f010-write-dept-hdr
+           else
+              if in-workdept not = WS-PREV-WORKDEPT
+                 perform f020-write-dept-sub
+                 move in-workdept to WS-PREV-WORKDEPT
+                 perform f010-write-dept-hdr
+              end-if
+           end-if
+           add +1 to WS-DEPT-COUNT, WS-GRAND-COUNT
+           add in-salary to WS-DEPT-SALARY, WS-GRAND-SALARY
+           add WS-TOT-COMP to WS-DEPT-TOT-COMP, WS-GRAND-TOT-COMP.
 
-   
\ No newline at end of file
+       e090-write-dtl-line.
+           write rep-file-rec from DTL-LINE
+           add +1 to ws-out-rec.
+
+       e095-write-comp-dtl-line.
+           move in-empno      to CDT-EMPNO
+           move in-workdept   to CDT-WORKDEPT
+           move in-salary     to CDT-SALARY
+           move in-bonus      to CDT-BONUS
+           move in-comm       to CDT-COMM
+           move WS-TOT-COMP   to CDT-TOT-COMP
+           write comp-file-rec from COMP-DTL-LINE.
+
+       e096-write-csv-dtl-line.
+           if CSVOUT-RUN
+              move in-salary to WS-CSV-SALARY
+              move +1 to WS-CSV-PTR
+              move spaces to WS-CSV-LINE
+              string in-empno delimited by size
+                     "," delimited by size
+                     ws-emply-name delimited by size
+                     "," delimited by size
+                     in-workdept delimited by size
+                     "," delimited by size
+                     ws-add-ln1 delimited by size
+                     "," delimited by size
+                     ws-add-conty delimited by size
+                     "," delimited by size
+                     ws-add-eircde delimited by size
+                     "," delimited by size
+                     ws-add-contry-cde delimited by size
+                     "," delimited by size
+                     in-edlevel delimited by size
+                     "," delimited by size
+                     in-sex delimited by size
+                     "," delimited by size
+                     DTL-BIRTHDATE delimited by size
+                     "," delimited by size
+                     WS-CSV-SALARY delimited by size
+                     into WS-CSV-LINE
+                     with pointer WS-CSV-PTR
+              end-string
+              write csv-file-rec from WS-CSV-LINE
+           end-if.
+
+       e099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section writes the department header/subtotal lines.
+      *    kept out of e000 so g000 can reuse the subtotal paragraph
+      *    for the last department without e000's perform re-running it.
+       f000-ctl-break-io section.
+       f010-write-dept-hdr.
+           move WS-PREV-WORKDEPT to DHD-WORKDEPT
+           write rep-file-rec from DEPT-HDR-LINE.
+
+       f020-write-dept-sub.
+           move WS-DEPT-COUNT to DSB-HEADCOUNT
+           move WS-DEPT-SALARY to DSB-TOT-SALARY
+           write rep-file-rec from DEPT-SUB-LINE
+           move WS-DEPT-TOT-COMP to CSB-DEPT-TOT-COMP
+           write comp-file-rec from COMP-DEPT-SUB-LINE
+           move zeroes to WS-DEPT-COUNT, WS-DEPT-SALARY,
+                          WS-DEPT-TOT-COMP.
+
+       f099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section prints the final department subtotal and the
+      *    report grand total once all records have been processed.
+       g000-prnt-totals section.
+       g010-fnl-dept-sub.
+           if WS-NOT-FIRST-RECD
+              perform f020-write-dept-sub
+           end-if.
+
+       g020-grand-total.
+           if WS-NOT-FIRST-RECD
+              move WS-GRAND-COUNT to GRD-HEADCOUNT
+              move WS-GRAND-SALARY to GRD-TOT-SALARY
+              write rep-file-rec from GRD-TOT-LINE
+              move WS-GRAND-TOT-COMP to CGD-GRAND-TOT-COMP
+              write comp-file-rec from COMP-GRD-TOT-LINE
+           end-if.
+
+       g099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section writes the batch reconciliation trailer so
+      *    operations can confirm a run completed cleanly: records
+      *    read must equal records written plus records skipped.
+       h000-prnt-trailer section.
+       h010-move-trailer-counts.
+           move WS-INP-REC  to TRL-COUNT
+           move WS-OUT-REC  to TRL-OUT-COUNT
+           move WS-SKIP-REC to TRL-SKP-COUNT.
+
+       h020-chk-reconciled.
+           if WS-INP-REC = WS-OUT-REC + WS-SKIP-REC
+              move 'RECONCILED OK' to TRL-LINE-MSG
+           else
+              move 'RECONCILIATION ERROR' to TRL-LINE-MSG
+           end-if.
+
+       h030-write-trailer.
+           write rep-file-rec from TRL-LINE.
+
+       h099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section re-sorts INPUT-FILE by IN-HIREDATE and writes
+      *    the seniority/retirement-eligibility report. records that
+      *    fail the same validation as D020-VALID-RECD are skipped
+      *    here too (they're already on REJECT-FILE from D000).
+       i000-sen-rept section.
+       i010-get-retire-age.
+           move 65 to WS-RETIRE-AGE
+           accept WS-RETAGE-ENV from environment 'RETAGE'
+           if WS-RETAGE-ENV not = spaces
+              move 0 to WS-RETAGE-LEN
+              inspect WS-RETAGE-ENV tallying WS-RETAGE-LEN
+                      for characters before initial space
+              if WS-RETAGE-ENV(1:WS-RETAGE-LEN) is numeric
+                 and WS-RETAGE-ENV(1:WS-RETAGE-LEN) not = zeroes
+                 move WS-RETAGE-ENV(1:WS-RETAGE-LEN) to WS-RETIRE-AGE
+              else
+                 display 'Invalid RETAGE value - ', WS-RETAGE-ENV,
+                         ' - using default retirement age'
+              end-if
+           end-if.
+
+       i020-sort-by-hire.
+           sort SORT-FILE2
+                on ascending key SRT2-HIRE-YYYY
+                                  SRT2-HIRE-MM
+                                  SRT2-HIRE-DD
+                using INPUT-FILE
+                giving SORTED-FILE2.
+
+       i030-open-sen.
+           open input SORTED-FILE2
+                output SENIORITY-FILE.
+
+       i040-write-sen-hdrs.
+           write sen-file-rec from SEN-HEAD1
+           write sen-file-rec from SEN-COLHEAD.
+
+       i050-proc-sen-loop.
+           perform until end-of-file2
+               read SORTED-FILE2
+                    at end
+                       set end-of-file2 to true
+                    not at end
+                       perform i060-valid-for-sen
+               end-read
+           end-perform.
+      *     *--------------------------------------------------------*
+       i099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    validates the record the same way D020-VALID-RECD does,
+      *    without touching the main report's counters - this report
+      *    is a second view of the same input, not a second batch.
+       i060-valid-for-sen section.
+       i061-init-valid.
+           set WS-RECD-VALID to true.
+
+       i062-chk-status.
+           if SR2-INACTIVE
+              set WS-RECD-INVALID to true
+           end-if.
+
+       i063-chk-sex.
+           if WS-RECD-VALID
+              if sr2-sex not = 'M' and sr2-sex not = 'F'
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       i064-chk-edlevel.
+           if WS-RECD-VALID
+              if sr2-edlevel < 1 or sr2-edlevel > 30
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       i065-chk-hiredate.
+           if WS-RECD-VALID
+              move sr2-hiredate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       i066-chk-birthdate.
+           if WS-RECD-VALID
+              move sr2-birthdate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       i067-route-recd.
+           if WS-RECD-VALID
+              perform i070-calc-and-write
+           end-if.
+      *     *--------------------------------------------------------*
+       i069-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    computes age/years-of-service as of WS-TDY-DTE and the
+      *    retirement-eligibility flag, then writes the detail line.
+       i070-calc-and-write section.
+       i071-calc-age.
+           move sr2-birthdate to WS-BIRTH-DTE
+           compute WS-AGE = WS-TDYDTE-YYYY - WS-BIRTH-YYYY
+           if WS-TDYDTE-MM < WS-BIRTH-MM
+              or (WS-TDYDTE-MM = WS-BIRTH-MM and
+                  WS-TDYDTE-DD < WS-BIRTH-DD)
+              subtract 1 from WS-AGE
+           end-if.
+
+       i072-calc-yrs-svc.
+           move sr2-hiredate to WS-HIRE-DTE
+           compute WS-YRS-SVC = WS-TDYDTE-YYYY - WS-HIRE-YYYY
+           if WS-TDYDTE-MM < WS-HIRE-MM
+              or (WS-TDYDTE-MM = WS-HIRE-MM and
+                  WS-TDYDTE-DD < WS-HIRE-DD)
+              subtract 1 from WS-YRS-SVC
+           end-if.
+
+       i073-chk-retire-eligible.
+           move 'N' to WS-RETIRE-FLAG-SW
+           if WS-AGE >= WS-RETIRE-AGE
+              set WS-RETIRE-ELIGIBLE to true
+           else
+              if WS-AGE = WS-RETIRE-AGE - 1
+                 set WS-RETIRE-ELIGIBLE to true
+              end-if
+           end-if.
+
+       i074-move-sen-dtl.
+           move sr2-empno to SDT-EMPNO
+           move sr2-workdept to SDT-WORKDEPT
+           move WS-HIRE-DD to SDT-HIRE-DD
+           move WS-HIRE-MM to SDT-HIRE-MM
+           move WS-HIRE-YYYY to SDT-HIRE-YYYY
+           move WS-AGE to SDT-AGE
+           move WS-YRS-SVC to SDT-YRS-SVC
+           if WS-RETIRE-ELIGIBLE
+              move 'YES' to SDT-RETIRE-FLAG
+           else
+              move 'NO' to SDT-RETIRE-FLAG
+           end-if.
+
+       i075-write-sen-dtl.
+           write sen-file-rec from SEN-DTL-LINE.
+      *     *--------------------------------------------------------*
+       i079-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section re-sorts INPUT-FILE by IN-WORKDEPT then
+      *    IN-JOBTY and writes a department-by-job-title headcount
+      *    matrix report - one row per department, one column per
+      *    distinct job title, a row total, a column total line and
+      *    a grand total. records that fail the same validation as
+      *    D020-VALID-RECD are skipped here too, same as I000-SEN-REPT.
+       j000-job-matrix-rept section.
+       j010-init-matrix.
+           initialize WS-MATRIX
+                 replacing numeric data by zeroes
+                           alphanumeric data by spaces.
+           set NOT-END-OF-FILE3 to true.
+
+       j020-sort-by-dept-job.
+           sort SORT-FILE3 on ascending key SRT3-WORKDEPT
+                                            SRT3-JOBTY
+                using INPUT-FILE
+                giving SORTED-FILE3.
+
+       j030-open-matrix.
+           open input SORTED-FILE3
+                output MATRIX-FILE.
+
+       j040-proc-matrix-loop.
+           perform until end-of-file3
+               read SORTED-FILE3
+                    at end
+                       set end-of-file3 to true
+                    not at end
+                       perform j060-valid-for-matrix
+               end-read
+           end-perform.
+
+       j050-dispatch-matrix-write.
+           perform j100-write-matrix-hdrs
+           perform j120-write-matrix-rows
+           perform j140-write-matrix-totals.
+      *     *--------------------------------------------------------*
+       j099-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    validates the record the same way D020-VALID-RECD does,
+      *    without touching the main report's counters or REJECT-FILE
+      *    - this report is a third view of the same input.
+       j060-valid-for-matrix section.
+       j061-init-valid.
+           set WS-RECD-VALID to true.
+
+       j062-chk-status.
+           if SR3-INACTIVE
+              set WS-RECD-INVALID to true
+           end-if.
+
+       j063-chk-sex.
+           if WS-RECD-VALID
+              if sr3-sex not = 'M' and sr3-sex not = 'F'
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       j064-chk-edlevel.
+           if WS-RECD-VALID
+              if sr3-edlevel < 1 or sr3-edlevel > 30
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       j065-chk-hiredate.
+           if WS-RECD-VALID
+              move sr3-hiredate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       j066-chk-birthdate.
+           if WS-RECD-VALID
+              move sr3-birthdate to WS-CHK-DTE
+              perform d040-valid-date-chk
+              if WS-DATE-INVALID
+                 set WS-RECD-INVALID to true
+              end-if
+           end-if.
+
+       j067-route-recd.
+           if WS-RECD-VALID
+              perform j070-tally-matrix
+           end-if.
+      *     *--------------------------------------------------------*
+       j069-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    finds (or adds) the table slots for this record's
+      *    department and job title, then bumps the cell, the row
+      *    total, the column total and the grand total together.
+       j070-tally-matrix section.
+       j071-find-dept-idx.
+           perform j080-find-or-add-dept.
+
+       j072-find-job-idx.
+           perform j090-find-or-add-job.
+
+       j073-add-tally.
+           if WS-FOUND-DEPT-IDX > 0 and WS-FOUND-JOB-IDX > 0
+              add 1 to MTX-DEPT-JOBCNT(WS-FOUND-DEPT-IDX,
+                                        WS-FOUND-JOB-IDX)
+              add 1 to MTX-DEPT-ROWTOT(WS-FOUND-DEPT-IDX)
+              add 1 to MTX-JOB-COLTOT(WS-FOUND-JOB-IDX)
+              add 1 to WS-GRAND-HDCNT
+           end-if.
+      *     *--------------------------------------------------------*
+       j079-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    locates SR3-WORKDEPT in WS-DEPT-TBL, adding a new row if
+      *    it isn't already there and the table isn't full yet.
+       j080-find-or-add-dept section.
+       j081-init-dept-scan.
+           move 0 to WS-FOUND-DEPT-IDX.
+
+       j082-scan-dept-tbl.
+           perform j086-chk-one-dept-slot
+               varying WS-DEPT-IDX from 1 by 1
+               until WS-DEPT-IDX > WS-DEPT-CNT.
+
+       j083-add-new-dept.
+           if WS-FOUND-DEPT-IDX = 0
+              if WS-DEPT-CNT < 20
+                 add 1 to WS-DEPT-CNT
+                 move sr3-workdept to MTX-DEPT-CDE(WS-DEPT-CNT)
+                 move WS-DEPT-CNT to WS-FOUND-DEPT-IDX
+              else
+                 set DEPT-TBL-OVFL to true
+                 add 1 to WS-DEPT-OVFL-CNT
+                 display 'Job matrix department table full - ',
+                          sr3-workdept
+              end-if
+           end-if.
+      *     *--------------------------------------------------------*
+       j089-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    checked once per slot by J082-SCAN-DEPT-TBL's PERFORM
+      *    VARYING - its own section so a section-level PERFORM of
+      *    J080-FIND-OR-ADD-DEPT doesn't fall through and re-run it
+      *    for every slot on every record.
+       j086-chk-one-dept-slot section.
+       j087-chk-slot.
+           if WS-FOUND-DEPT-IDX = 0
+              and MTX-DEPT-CDE(WS-DEPT-IDX) = sr3-workdept
+              move WS-DEPT-IDX to WS-FOUND-DEPT-IDX
+           end-if.
+      *     *--------------------------------------------------------*
+       j088-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    locates SR3-JOBTY in WS-JOB-TBL, adding a new column if it
+      *    isn't already there and the table isn't full yet.
+       j090-find-or-add-job section.
+       j091-init-job-scan.
+           move 0 to WS-FOUND-JOB-IDX.
+
+       j092-scan-job-tbl.
+           perform j096-chk-one-job-slot
+               varying WS-JOB-IDX from 1 by 1
+               until WS-JOB-IDX > WS-JOB-CNT.
+
+       j093-add-new-job.
+           if WS-FOUND-JOB-IDX = 0
+              if WS-JOB-CNT < 15
+                 add 1 to WS-JOB-CNT
+                 move sr3-jobty to MTX-JOB-TITLE(WS-JOB-CNT)
+                 move WS-JOB-CNT to WS-FOUND-JOB-IDX
+              else
+                 set JOB-TBL-OVFL to true
+                 add 1 to WS-JOB-OVFL-CNT
+                 display 'Job matrix job-title table full - ',
+                          sr3-jobty
+              end-if
+           end-if.
+      *     *--------------------------------------------------------*
+       j095-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    checked once per slot by J092-SCAN-JOB-TBL's PERFORM
+      *    VARYING - its own section for the same reason
+      *    J086-CHK-ONE-DEPT-SLOT is.
+       j096-chk-one-job-slot section.
+       j097-chk-slot.
+           if WS-FOUND-JOB-IDX = 0
+              and MTX-JOB-TITLE(WS-JOB-IDX) = sr3-jobty
+              move WS-JOB-IDX to WS-FOUND-JOB-IDX
+           end-if.
+      *     *--------------------------------------------------------*
+       j098-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    writes the title line and the dynamic column-header row -
+      *    one column per distinct job title found, in the order
+      *    first seen, followed by a ROWTOT column.
+       j100-write-matrix-hdrs section.
+       j101-write-title.
+           write mtx-file-rec from MTX-HEAD1.
+
+       j102-init-hdr-line.
+           move spaces to WS-MTX-LINE
+           move 'DEPT '  to WS-MTX-LINE(1:5)
+           move 6 to WS-MTX-PTR.
+
+       j103-bld-hdr-cols.
+           perform j110-append-hdr-col
+               varying WS-JOB-IDX from 1 by 1
+               until WS-JOB-IDX > WS-JOB-CNT.
+
+       j104-append-hdr-tot.
+           move '  ROWTOT' to WS-MTX-LINE(WS-MTX-PTR:8).
+
+       j105-write-hdr-line.
+           write mtx-file-rec from WS-MTX-LINE.
+      *     *--------------------------------------------------------*
+       j109-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    appends one job-title column heading to the header line -
+      *    its own section since it's invoked only via
+      *    J103-BLD-HDR-COLS' PERFORM VARYING.
+       j110-append-hdr-col section.
+       j111-append-one-col.
+           move MTX-JOB-TITLE(WS-JOB-IDX) to WS-MTX-LINE(WS-MTX-PTR:8)
+           add 9 to WS-MTX-PTR.
+      *     *--------------------------------------------------------*
+       j119-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    writes one body row per department found.
+       j120-write-matrix-rows section.
+       j121-bld-and-write-rows.
+           perform j125-build-and-write-one-row
+               varying WS-DEPT-IDX from 1 by 1
+               until WS-DEPT-IDX > WS-DEPT-CNT.
+      *     *--------------------------------------------------------*
+       j129-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    builds and writes one department's row - dept code, one
+      *    headcount column per job title, then the row total. its
+      *    own section since it's invoked only via J121's PERFORM
+      *    VARYING.
+       j125-build-and-write-one-row section.
+       j126-init-row-line.
+           move spaces to WS-MTX-LINE
+           move MTX-DEPT-CDE(WS-DEPT-IDX) to WS-MTX-LINE(1:3)
+           move 6 to WS-MTX-PTR.
+
+       j127-bld-row-cols.
+           perform j130-append-row-col
+               varying WS-JOB-IDX from 1 by 1
+               until WS-JOB-IDX > WS-JOB-CNT.
+
+       j128-append-row-tot.
+           move MTX-DEPT-ROWTOT(WS-DEPT-IDX) to WS-MTX-ED-CNT
+           move WS-MTX-ED-CNT to WS-MTX-LINE(WS-MTX-PTR:5).
+
+       j129-write-row-line.
+           write mtx-file-rec from WS-MTX-LINE.
+      *     *--------------------------------------------------------*
+       j134-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    appends one headcount cell to the row line - its own
+      *    section since it's invoked only via J127's PERFORM
+      *    VARYING.
+       j130-append-row-col section.
+       j131-append-one-col.
+           move MTX-DEPT-JOBCNT(WS-DEPT-IDX, WS-JOB-IDX)
+             to WS-MTX-ED-CNT
+           move WS-MTX-ED-CNT to WS-MTX-LINE(WS-MTX-PTR:5)
+           add 9 to WS-MTX-PTR.
+      *     *--------------------------------------------------------*
+       j139-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    writes the column-totals row and the grand total.
+       j140-write-matrix-totals section.
+       j141-init-tot-line.
+           move spaces to WS-MTX-LINE
+           move 'TOTAL' to WS-MTX-LINE(1:5)
+           move 6 to WS-MTX-PTR.
+
+       j142-bld-tot-cols.
+           perform j145-append-tot-col
+               varying WS-JOB-IDX from 1 by 1
+               until WS-JOB-IDX > WS-JOB-CNT.
+
+       j143-append-grand-tot.
+           move WS-GRAND-HDCNT to WS-MTX-ED-CNT
+           move WS-MTX-ED-CNT to WS-MTX-LINE(WS-MTX-PTR:5).
+
+       j144-write-tot-line.
+           write mtx-file-rec from WS-MTX-LINE.
+
+      *    a full dept or job-title table silently drops further
+      *    distinct values (see J083/J093) - print that onto the
+      *    matrix report itself so a truncated table isn't invisible
+      *    to anyone reading the printed output, not just the console.
+       j147-write-ovfl-line.
+           if DEPT-TBL-OVFL or JOB-TBL-OVFL
+              move spaces to WS-MTX-LINE
+              string '*** WARNING - MATRIX TABLE FULL - '
+                     WS-DEPT-OVFL-CNT ' DEPT(S) AND '
+                     WS-JOB-OVFL-CNT ' JOB TITLE(S) OMITTED ***'
+                     delimited by size
+                     into WS-MTX-LINE
+              end-string
+              write mtx-file-rec from WS-MTX-LINE
+           end-if.
+      *     *--------------------------------------------------------*
+       j149-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    appends one job title's column total to the totals line -
+      *    its own section since it's invoked only via J142's
+      *    PERFORM VARYING.
+       j145-append-tot-col section.
+       j146-append-one-col.
+           move MTX-JOB-COLTOT(WS-JOB-IDX) to WS-MTX-ED-CNT
+           move WS-MTX-ED-CNT to WS-MTX-LINE(WS-MTX-PTR:5)
+           add 9 to WS-MTX-PTR.
+      *     *--------------------------------------------------------*
+       j148-exit.
+           exit.
+      *     *--------------------------------------------------------*
+      *    this section closes the files used by the program.
+       x000-clse-file section.
+       x010-close-files.
+           close SORTED-FILE
+                 OUTPUT-FILE
+                 COMP-FILE
+                 REJECT-FILE
+                 SORTED-FILE2
+                 SENIORITY-FILE
+                 CHKPT-FILE
+                 SORTED-FILE3
+                 MATRIX-FILE.
+           if CSVOUT-RUN
+              close CSV-FILE
+           end-if.
+
+       x099-exit.
+           exit.
